@@ -1,19 +1,1504 @@
-```cobol
-01  WS-DATA-AREA.             
-    05  WS-NUMBER PIC 9(5) VALUE 0. 
-    05  WS-RESULT PIC 9(7) VALUE 0.
-
-PROCEDURE DIVISION.
-    PERFORM 100-INPUT-NUMBER
-    COMPUTE WS-RESULT = WS-NUMBER * 2
-    DISPLAY "Result: " WS-RESULT
-    STOP RUN.
-
-100-INPUT-NUMBER SECTION.
-    DISPLAY "Enter a number (up to 5 digits): "
-    ACCEPT WS-NUMBER
-    IF WS-NUMBER > 99999 THEN
-        DISPLAY "Number is too large!" 
-        STOP RUN
-    END-IF
-```
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     DBL100.
+000300 AUTHOR.         J R MICHAELS.
+000400 INSTALLATION.   DATA PROCESSING - BATCH SYSTEMS.
+000500 DATE-WRITTEN.   2025-11-03.
+000600 DATE-COMPILED.
+000700*
+000800******************************************************************
+000900*    DBL100 - NUMBER DOUBLER
+001000*
+001100*    READS A BATCH OF WS-NUMBER TRANSACTIONS AND PRODUCES A
+001200*    MATCHING WS-RESULT FOR EACH, WITHOUT OPERATOR INTERVENTION.
+001300*
+001400*    MODIFICATION HISTORY
+001500*    DATE       INIT  DESCRIPTION
+001600*    ---------  ----  -----------------------------------------
+001700*    2025-11-03 JRM   ORIGINAL PROGRAM - INTERACTIVE ACCEPT OF
+001800*                     A SINGLE WS-NUMBER, DOUBLED INTO WS-RESULT.
+001900*    2026-08-09 JRM   REPLACED THE INTERACTIVE ACCEPT WITH BATCH
+002000*                     FILE PROCESSING. TRANIN NOW SUPPLIES ONE
+002100*                     WS-NUMBER PER RECORD AND RESULTOUT RECEIVES
+002200*                     THE MATCHING WS-RESULT. SEE TRANIN/RESULTOUT
+002300*                     DD STATEMENTS IN THE RUN JCL.
+002310*    2026-08-09 JRM   ADDED HEADER/TRAILER CONTROL RECORDS TO
+002320*                     TRANIN AND RESULTOUT. THE PROGRAM NOW
+002330*                     RECONCILES ITS OWN DETAIL COUNT AND HASH
+002340*                     TOTAL OF WS-NUMBER AGAINST THE TRANIN
+002350*                     TRAILER BEFORE THE RUN IS DECLARED GOOD.
+002360*    2026-08-09 JRM   REPLACED THE OLD "WS-NUMBER > 99999" CHECK
+002370*                     WITH A PROPER NUMERIC-CLASS AND SIGN TEST.
+002380*                     A BAD TRANSACTION IS NOW LOGGED TO EXCPFILE
+002390*                     AND SKIPPED INSTEAD OF HALTING THE RUN.
+002392*    2026-08-09 JRM   ADDED CHECKPOINT/RESTART. THE RUN IS LOGGED
+002393*                     TO CKPTFILE EVERY WS-CHECKPOINT-INTERVAL
+002394*                     DETAIL RECORDS SO AN OPERATOR CAN RESTART
+002395*                     A FAILED RUN AFTER THE LAST CHECKPOINT
+002396*                     RATHER THAN FROM THE START OF TRANIN.
+002397*    2026-08-09 JRM   ADDED AN END-OF-RUN SUMMARY REPORT SHOWING
+002398*                     RECORDS PROCESSED AND REJECTED AND THE
+002399*                     MINIMUM, MAXIMUM, AND AVERAGE WS-RESULT.
+002450*    2026-08-09 JRM   GUARDED THE WS-RESULT COMPUTATION AGAINST
+002451*                     OVERFLOW. A TRANSACTION WHOSE WS-RESULT
+002452*                     DOES NOT FIT PIC 9(07) IS ROUTED TO ERRFILE
+002453*                     WITH ITS WS-NUMBER AND OPERATION CODE
+002454*                     INSTEAD OF BEING WRITTEN TO RESULTOUT.
+002455*    2026-08-09 JRM   CONFIRMED TRANIN'S LAYOUT (COPYBOOK DBLTRAN)
+002456*                     IS SHARED WITH THE UPSTREAM EXTRACT JOB FOR
+002457*                     STRAIGHT-THROUGH BATCH PROCESSING - SEE
+002458*                     DBLTRAN.CPY.
+002459*    2026-08-09 JRM   ADDED AN INQUIRY/CORRECTION STEP BEFORE THE
+002460*                     TRAILER IS WRITTEN. THE OPERATOR CAN PULL UP
+002461*                     THE LAST SUBMITTED WS-NUMBER/WS-RESULT PAIR,
+002462*                     CORRECT IT, AND HAVE THE RECOMPUTE LOGGED TO
+002463*                     THE AUDIT JOURNAL.
+002464*    2026-08-09 JRM   RESTART NOW TRUNCATES RESULTOUT, EXCPFILE,
+002465*                     AUDITFILE, AND ERRFILE BACK TO THE LAST
+002466*                     CHECKPOINT'S RECORD COUNTS BEFORE RESUMING,
+002467*                     USING SCRATCH WORK FILES, SO A RESTART NO
+002468*                     LONGER DUPLICATES THE RECORDS PROCESSED
+002469*                     BETWEEN THE LAST CHECKPOINT AND THE ABEND.
+002470*    2026-08-09 JRM   OPEN STATUS ON TRANIN, RESULTOUT, EXCPFILE,
+002471*                     AUDITFILE, CKPTFILE, AND ERRFILE IS NOW
+002472*                     CHECKED EVERY TIME ANY OF THEM IS OPENED,
+002473*                     NOT JUST CKPTFILE ON A RESTART.
+002474*    2026-08-09 JRM   THE INQUIRY/CORRECTION STEP NOW ASKS FOR THE
+002475*                     TRANIN SEQUENCE NUMBER TO CORRECT INSTEAD OF
+002476*                     ONLY EVER OFFERING THE LAST TRANSACTION
+002477*                     WRITTEN, AND LOCATES THAT TRANSACTION'S
+002478*                     ORIGINAL OPERATION CODE ON RESULTOUT SO ANY
+002479*                     RECORD IN THE RUN CAN BE CORRECTED, NOT JUST
+002480*                     THE MOST RECENT ONE.
+002490******************************************************************
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER.    IBM-370.
+002800 OBJECT-COMPUTER.    IBM-370.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT TRANIN   ASSIGN TO TRANIN
+003200                     ORGANIZATION IS SEQUENTIAL
+003300                     FILE STATUS IS WS-TRANIN-STATUS.
+003400
+003500     SELECT RESULTOUT ASSIGN TO RESULTOUT
+003600                     ORGANIZATION IS SEQUENTIAL
+003700                     FILE STATUS IS WS-RESULTOUT-STATUS.
+003710
+003720     SELECT EXCPFILE ASSIGN TO EXCPFILE
+003730                     ORGANIZATION IS SEQUENTIAL
+003740                     FILE STATUS IS WS-EXCPFILE-STATUS.
+003750
+003760     SELECT AUDITFILE ASSIGN TO AUDITFILE
+003770                     ORGANIZATION IS SEQUENTIAL
+003780                     FILE STATUS IS WS-AUDITFILE-STATUS.
+003790
+003792     SELECT CKPTFILE ASSIGN TO CKPTFILE
+003794                     ORGANIZATION IS SEQUENTIAL
+003796                     FILE STATUS IS WS-CKPTFILE-STATUS.
+003797
+003798     SELECT ERRFILE ASSIGN TO ERRFILE
+003799                     ORGANIZATION IS SEQUENTIAL
+003799                     FILE STATUS IS WS-ERRFILE-STATUS.
+003800*
+003801*    THE FOLLOWING FOUR SCRATCH FILES BACK THE RESTART-TRUNCATE
+003802*    AND INQUIRY/CORRECTION LOGIC. EACH HOLDS THE PORTION OF ITS
+003803*    MAIN FILE THAT IS STILL GOOD WHILE THE MAIN FILE IS REOPENED
+003804*    TO DROP EVERYTHING WRITTEN AFTER THAT POINT.
+003805     SELECT RESULTOUT-WORK ASSIGN TO RESWORK
+003806                     ORGANIZATION IS SEQUENTIAL
+003807                     FILE STATUS IS WS-RESWORK-STATUS.
+003808
+003809     SELECT EXCPFILE-WORK ASSIGN TO EXCWORK
+003810                     ORGANIZATION IS SEQUENTIAL
+003811                     FILE STATUS IS WS-EXCWORK-STATUS.
+003812
+003813     SELECT AUDITFILE-WORK ASSIGN TO AUDWORK
+003814                     ORGANIZATION IS SEQUENTIAL
+003815                     FILE STATUS IS WS-AUDWORK-STATUS.
+003816
+003817     SELECT ERRFILE-WORK ASSIGN TO ERRWORK
+003818                     ORGANIZATION IS SEQUENTIAL
+003819                     FILE STATUS IS WS-ERRWORK-STATUS.
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  TRANIN
+004200     RECORDING MODE IS F
+004300     LABEL RECORDS ARE STANDARD.
+004400 COPY DBLTRAN.
+004500
+004600 FD  RESULTOUT
+004700     RECORDING MODE IS F
+004800     LABEL RECORDS ARE STANDARD.
+004900 COPY DBLRSLT.
+004910*
+004920 FD  EXCPFILE
+004930     RECORDING MODE IS F
+004940     LABEL RECORDS ARE STANDARD.
+004950 COPY DBLEXC.
+004960*
+004970 FD  AUDITFILE
+004980     RECORDING MODE IS F
+004990     LABEL RECORDS ARE STANDARD.
+004995 COPY DBLAUD.
+004996*
+004996 FD  CKPTFILE
+004996     RECORDING MODE IS F
+004996     LABEL RECORDS ARE STANDARD.
+004996 COPY DBLCKPT.
+004996*
+004997 FD  ERRFILE
+004998     RECORDING MODE IS F
+004999     LABEL RECORDS ARE STANDARD.
+004999 COPY DBLERR.
+005000*
+005001 FD  RESULTOUT-WORK
+005002     RECORDING MODE IS F
+005003     LABEL RECORDS ARE STANDARD.
+005004 COPY DBLRSLT
+005004     REPLACING ==DBLRSLT-RECORD==       BY ==RESWK-RECORD==
+005004               ==DBLRSLT-REC-TYPE==      BY ==RESWK-REC-TYPE==
+005004               ==DBLRSLT-IS-HEADER==     BY ==RESWK-IS-HEADER==
+005004               ==DBLRSLT-IS-DETAIL==     BY ==RESWK-IS-DETAIL==
+005004               ==DBLRSLT-IS-TRAILER==    BY ==RESWK-IS-TRAILER==
+005004         ==DBLRSLT-IS-CORRECTION== BY ==RESWK-IS-CORRECTION==
+005004               ==DBLRSLT-DETAIL-AREA==   BY ==RESWK-DETAIL-AREA==
+005004               ==DBLRSLT-SEQUENCE-NO==   BY ==RESWK-SEQUENCE-NO==
+005004               ==DBLRSLT-NUMBER==        BY ==RESWK-NUMBER==
+005004               ==DBLRSLT-RESULT==        BY ==RESWK-RESULT==
+005004               ==DBLRSLT-OP-CODE==       BY ==RESWK-OP-CODE==
+005004               ==DBLRSLT-MARKUP-PCT==    BY ==RESWK-MARKUP-PCT==
+005004               ==DBLRSLT-HEADER-AREA==   BY ==RESWK-HEADER-AREA==
+005004               ==DBLRSLT-HDR-RUN-DATE==  BY ==RESWK-HDR-RUN-DATE==
+005004               ==DBLRSLT-TRAILER-AREA==  BY ==RESWK-TRAILER-AREA==
+005004         ==DBLRSLT-TRL-REC-COUNT== BY ==RESWK-TRL-REC-COUNT==
+005004         ==DBLRSLT-TRL-HASH-TOTAL==
+005004               BY ==RESWK-TRL-HASH-TOTAL==.
+005005*
+005006 FD  EXCPFILE-WORK
+005007     RECORDING MODE IS F
+005008     LABEL RECORDS ARE STANDARD.
+005009 COPY DBLEXC
+005009     REPLACING ==DBLEXC-RECORD==      BY ==EXCWK-RECORD==
+005009               ==DBLEXC-SEQUENCE-NO== BY ==EXCWK-SEQUENCE-NO==
+005009               ==DBLEXC-RAW-VALUE==   BY ==EXCWK-RAW-VALUE==
+005009               ==DBLEXC-REASON-CODE== BY ==EXCWK-REASON-CODE==
+005009               ==DBLEXC-NOT-NUMERIC== BY ==EXCWK-NOT-NUMERIC==
+005009               ==DBLEXC-IS-NEGATIVE== BY ==EXCWK-IS-NEGATIVE==
+005009               ==DBLEXC-REASON-TEXT== BY ==EXCWK-REASON-TEXT==.
+005010*
+005011 FD  AUDITFILE-WORK
+005012     RECORDING MODE IS F
+005013     LABEL RECORDS ARE STANDARD.
+005014 COPY DBLAUD
+005014     REPLACING ==DBLAUD-RECORD==      BY ==AUDWK-RECORD==
+005014               ==DBLAUD-TIMESTAMP==   BY ==AUDWK-TIMESTAMP==
+005014               ==DBLAUD-DATE==        BY ==AUDWK-DATE==
+005014               ==DBLAUD-TIME==        BY ==AUDWK-TIME==
+005014               ==DBLAUD-OPERATOR-ID== BY ==AUDWK-OPERATOR-ID==
+005014               ==DBLAUD-NUMBER==      BY ==AUDWK-NUMBER==
+005014               ==DBLAUD-RESULT==      BY ==AUDWK-RESULT==
+005014               ==DBLAUD-ACTION-CODE== BY ==AUDWK-ACTION-CODE==
+005014               ==DBLAUD-IS-ORIGINAL== BY ==AUDWK-IS-ORIGINAL==
+005014               ==DBLAUD-IS-CORRECTED== BY ==AUDWK-IS-CORRECTED==.
+005015*
+005016 FD  ERRFILE-WORK
+005017     RECORDING MODE IS F
+005018     LABEL RECORDS ARE STANDARD.
+005019 COPY DBLERR
+005019     REPLACING ==DBLERR-RECORD==      BY ==ERRWK-RECORD==
+005019               ==DBLERR-SEQUENCE-NO== BY ==ERRWK-SEQUENCE-NO==
+005019               ==DBLERR-NUMBER==      BY ==ERRWK-NUMBER==
+005019               ==DBLERR-OP-CODE==     BY ==ERRWK-OP-CODE==
+005019               ==DBLERR-OP-DOUBLE==   BY ==ERRWK-OP-DOUBLE==
+005019               ==DBLERR-OP-TRIPLE==   BY ==ERRWK-OP-TRIPLE==
+005019               ==DBLERR-OP-MARKUP==   BY ==ERRWK-OP-MARKUP==
+005019               ==DBLERR-REASON-TEXT== BY ==ERRWK-REASON-TEXT==.
+005100 WORKING-STORAGE SECTION.
+005200 01  WS-DATA-AREA.
+005300     05  WS-NUMBER           PIC 9(05) VALUE ZERO.
+005400     05  WS-RESULT           PIC 9(07) VALUE ZERO.
+005500*
+005510 77  WS-RUN-DATE             PIC 9(08) VALUE ZERO.
+005515 77  WS-OPERATOR-ID          PIC X(08) VALUE SPACES.
+005520*
+005600 01  WS-FILE-STATUS-AREA.
+005700     05  WS-TRANIN-STATUS    PIC X(02) VALUE SPACES.
+005800     05  WS-RESULTOUT-STATUS PIC X(02) VALUE SPACES.
+005810     05  WS-EXCPFILE-STATUS  PIC X(02) VALUE SPACES.
+005815     05  WS-AUDITFILE-STATUS PIC X(02) VALUE SPACES.
+005817     05  WS-CKPTFILE-STATUS  PIC X(02) VALUE SPACES.
+005819     05  WS-ERRFILE-STATUS   PIC X(02) VALUE SPACES.
+005821     05  WS-RESWORK-STATUS   PIC X(02) VALUE SPACES.
+005823     05  WS-EXCWORK-STATUS   PIC X(02) VALUE SPACES.
+005825     05  WS-AUDWORK-STATUS   PIC X(02) VALUE SPACES.
+005827     05  WS-ERRWORK-STATUS   PIC X(02) VALUE SPACES.
+005900*
+006000 01  WS-SWITCHES.
+006100     05  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+006200         88  WS-EOF                  VALUE "Y".
+006300         88  WS-NOT-EOF              VALUE "N".
+006310     05  WS-RECONCILE-SWITCH     PIC X(01) VALUE "N".
+006320         88  WS-RUN-IS-GOOD          VALUE "Y".
+006330         88  WS-RUN-IS-BAD           VALUE "N".
+006340     05  WS-VALIDATION-SWITCH    PIC X(01) VALUE "Y".
+006350         88  WS-TRANSACTION-VALID    VALUE "Y".
+006360         88  WS-TRANSACTION-INVALID  VALUE "N".
+006370     05  WS-RESTART-FLAG         PIC X(01) VALUE "N".
+006380         88  WS-RESTART-REQUESTED    VALUE "Y".
+006390         88  WS-FRESH-RUN            VALUE "N".
+006392     05  WS-CHECKPOINT-SWITCH    PIC X(01) VALUE "N".
+006394         88  WS-CHECKPOINT-LOADED    VALUE "Y".
+006396     05  WS-CKPTFILE-EOF-SWITCH  PIC X(01) VALUE "N".
+006398         88  WS-CKPTFILE-EOF         VALUE "Y".
+006399     05  WS-SUMMARY-SWITCH       PIC X(01) VALUE "N".
+006401         88  WS-RESULT-SEEN          VALUE "Y".
+006403     05  WS-OVERFLOW-SWITCH      PIC X(01) VALUE "N".
+006405         88  WS-COMPUTE-OVERFLOW    VALUE "Y".
+006407     05  WS-WORK-EOF-SWITCH      PIC X(01) VALUE "N".
+006409         88  WS-WORK-EOF             VALUE "Y".
+006411     05  WS-SEQ-FOUND-SWITCH     PIC X(01) VALUE "N".
+006413         88  WS-SEQ-FOUND            VALUE "Y".
+006415     05  WS-RESULTOUT-EOF-SWITCH PIC X(01) VALUE "N".
+006417         88  WS-RESULTOUT-EOF        VALUE "Y".
+006418     05  WS-MINMAX-SWITCH        PIC X(01) VALUE "N".
+006419         88  WS-MINMAX-SEEN          VALUE "Y".
+006420*
+006500 77  WS-RECORDS-READ         PIC 9(09) COMP VALUE ZERO.
+006600 77  WS-RECORDS-WRITTEN      PIC 9(09) COMP VALUE ZERO.
+006600 77  WS-RESULTOUT-REC-COUNT  PIC 9(09) COMP VALUE ZERO.
+006610 77  WS-RECORDS-REJECTED     PIC 9(09) COMP VALUE ZERO.
+006610 77  WS-INPUT-HASH-TOTAL     PIC S9(11) COMP VALUE ZERO.
+006620 77  WS-OUTPUT-HASH-TOTAL    PIC 9(11) COMP VALUE ZERO.
+006622 77  WS-CHECKPOINT-INTERVAL  PIC 9(05) COMP VALUE 100.
+006624 77  WS-SINCE-CHECKPOINT     PIC 9(05) COMP VALUE ZERO.
+006626 77  WS-RESTART-SKIP-COUNT   PIC 9(09) COMP VALUE ZERO.
+006628 77  WS-SKIP-INDEX           PIC 9(09) COMP VALUE ZERO.
+006629*
+006630 77  WS-RESULT-MIN           PIC 9(07) VALUE ZERO.
+006631 77  WS-RESULT-MAX           PIC 9(07) VALUE ZERO.
+006632 77  WS-RESULT-SUM           PIC 9(13) COMP VALUE ZERO.
+006633 77  WS-RESULT-AVERAGE       PIC 9(07) VALUE ZERO.
+006634 77  WS-RECORDS-OVERFLOWED   PIC 9(09) COMP VALUE ZERO.
+006635 77  WS-AUDIT-ACTION-CODE    PIC X(01) VALUE "O".
+006636 77  WS-LAST-SEQUENCE-NO     PIC 9(09) COMP VALUE ZERO.
+006637 77  WS-KEEP-COUNT           PIC 9(09) COMP VALUE ZERO.
+006638 77  WS-COPY-INDEX           PIC 9(09) COMP VALUE ZERO.
+006639 77  WS-INQUIRY-SEQ-NO       PIC 9(09) VALUE ZERO.
+006639 77  WS-SCAN-RESULT          PIC 9(07) VALUE ZERO.
+006640*
+006650 01  WS-TRANIN-TRAILER-ECHO.
+006660     05  WS-EXPECTED-REC-COUNT   PIC 9(09) COMP VALUE ZERO.
+006670     05  WS-EXPECTED-HASH-TOTAL  PIC S9(11) COMP VALUE ZERO.
+006680*
+006690 01  WS-TARGET-TRANSACTION.
+006700     05  WS-TARGET-SEQUENCE-NO   PIC 9(09) COMP VALUE ZERO.
+006710     05  WS-TARGET-NUMBER        PIC 9(05) VALUE ZERO.
+006720     05  WS-TARGET-RESULT        PIC 9(07) VALUE ZERO.
+006730     05  WS-TARGET-OP-CODE       PIC X(01) VALUE "1".
+006731         88  WS-TARGET-OP-DOUBLE     VALUE "1".
+006732         88  WS-TARGET-OP-TRIPLE     VALUE "2".
+006733         88  WS-TARGET-OP-MARKUP     VALUE "3".
+006740     05  WS-TARGET-MARKUP-PCT    PIC 9(05) VALUE ZERO.
+006750*
+006760 01  WS-CORRECTION-AREA.
+006790     05  WS-CORRECTION-INPUT     PIC X(05).
+006800     05  WS-CORRECTED-NUMBER REDEFINES WS-CORRECTION-INPUT
+006810                                     PIC 9(05).
+006820     05  WS-CORRECTED-RESULT     PIC 9(07) VALUE ZERO.
+006830*
+006900 PROCEDURE DIVISION.
+007000*
+007100******************************************************************
+007200*    0000-MAINLINE
+007300*    CONTROLS OVERALL FLOW OF THE BATCH RUN.
+007400******************************************************************
+007500 0000-MAINLINE SECTION.
+007600     PERFORM 1000-INITIALIZE
+007700         THRU 1000-INITIALIZE-EXIT
+007800     PERFORM 2000-PROCESS-FILE
+007900         THRU 2000-PROCESS-FILE-EXIT
+008000         UNTIL WS-EOF
+008100     PERFORM 9000-TERMINATE
+008200         THRU 9000-TERMINATE-EXIT
+008300     STOP RUN.
+008400*
+008500******************************************************************
+008600*    1000-INITIALIZE
+008700*    OPENS THE TRANSACTION, RESULT, EXCEPTION, AUDIT, AND
+008710*    CHECKPOINT FILES, CHECKING FILE STATUS AFTER EVERY OPEN; ON A
+008720*    RESTART, LOADS THE LAST CHECKPOINT, TRUNCATES THE DOWNSTREAM
+008730*    FILES BACK TO IT, AND SKIPS THE TRANIN DETAIL RECORDS ALREADY
+008740*    COMMITTED; AND VALIDATES AND ECHOES THE TRANIN HEADER.
+008800******************************************************************
+008810 1000-INITIALIZE SECTION.
+008815     PERFORM 1010-GET-RUN-PARMS
+008820         THRU 1010-GET-RUN-PARMS-EXIT
+008825     IF WS-RESTART-REQUESTED
+008830         PERFORM 1020-LOAD-CHECKPOINT
+008835             THRU 1020-LOAD-CHECKPOINT-EXIT
+008840     END-IF
+008845     OPEN INPUT TRANIN
+008850     IF WS-TRANIN-STATUS NOT = "00"
+008855         DISPLAY "DBL100 - UNABLE TO OPEN TRANIN - STATUS "
+008860             WS-TRANIN-STATUS
+008865         MOVE 16 TO RETURN-CODE
+008870         STOP RUN
+008875     END-IF
+008880     IF WS-CHECKPOINT-LOADED
+008885         PERFORM 1050-TRUNCATE-DOWNSTREAM
+008890             THRU 1050-TRUNCATE-DOWNSTREAM-EXIT
+008895         OPEN EXTEND RESULTOUT
+008900         IF WS-RESULTOUT-STATUS NOT = "00"
+008905             DISPLAY "DBL100 - UNABLE TO OPEN RESULTOUT - STATUS "
+008910                 WS-RESULTOUT-STATUS
+008915             MOVE 16 TO RETURN-CODE
+008920             CLOSE TRANIN
+008925             STOP RUN
+008930         END-IF
+008935         OPEN EXTEND EXCPFILE
+008940         IF WS-EXCPFILE-STATUS NOT = "00"
+008945             DISPLAY "DBL100 - UNABLE TO OPEN EXCPFILE - STATUS "
+008950                 WS-EXCPFILE-STATUS
+008955             MOVE 16 TO RETURN-CODE
+008960             CLOSE TRANIN
+008965             CLOSE RESULTOUT
+008970             STOP RUN
+008975         END-IF
+008980         OPEN EXTEND AUDITFILE
+008985         IF WS-AUDITFILE-STATUS NOT = "00"
+008990             DISPLAY "DBL100 - UNABLE TO OPEN AUDITFILE - STATUS "
+008995                 WS-AUDITFILE-STATUS
+009000             MOVE 16 TO RETURN-CODE
+009005             CLOSE TRANIN
+009010             CLOSE RESULTOUT
+009015             CLOSE EXCPFILE
+009020             STOP RUN
+009025         END-IF
+009030         OPEN EXTEND CKPTFILE
+009035         IF WS-CKPTFILE-STATUS NOT = "00"
+009040             DISPLAY "DBL100 - UNABLE TO OPEN CKPTFILE - STATUS "
+009045                 WS-CKPTFILE-STATUS
+009050             MOVE 16 TO RETURN-CODE
+009055             CLOSE TRANIN
+009060             CLOSE RESULTOUT
+009065             CLOSE EXCPFILE
+009070             CLOSE AUDITFILE
+009075             STOP RUN
+009080         END-IF
+009085         OPEN EXTEND ERRFILE
+009090         IF WS-ERRFILE-STATUS NOT = "00"
+009095             DISPLAY "DBL100 - UNABLE TO OPEN ERRFILE - STATUS "
+009100                 WS-ERRFILE-STATUS
+009105             MOVE 16 TO RETURN-CODE
+009110             CLOSE TRANIN
+009115             CLOSE RESULTOUT
+009120             CLOSE EXCPFILE
+009125             CLOSE AUDITFILE
+009130             CLOSE CKPTFILE
+009135             STOP RUN
+009140         END-IF
+009145     ELSE
+009150         OPEN OUTPUT RESULTOUT
+009155         IF WS-RESULTOUT-STATUS NOT = "00"
+009160             DISPLAY "DBL100 - UNABLE TO OPEN RESULTOUT - STATUS "
+009165                 WS-RESULTOUT-STATUS
+009170             MOVE 16 TO RETURN-CODE
+009175             CLOSE TRANIN
+009180             STOP RUN
+009185         END-IF
+009190         OPEN OUTPUT EXCPFILE
+009195         IF WS-EXCPFILE-STATUS NOT = "00"
+009200             DISPLAY "DBL100 - UNABLE TO OPEN EXCPFILE - STATUS "
+009205                 WS-EXCPFILE-STATUS
+009210             MOVE 16 TO RETURN-CODE
+009215             CLOSE TRANIN
+009220             CLOSE RESULTOUT
+009225             STOP RUN
+009230         END-IF
+009235         OPEN OUTPUT AUDITFILE
+009240         IF WS-AUDITFILE-STATUS NOT = "00"
+009245             DISPLAY "DBL100 - UNABLE TO OPEN AUDITFILE - STATUS "
+009250                 WS-AUDITFILE-STATUS
+009255             MOVE 16 TO RETURN-CODE
+009260             CLOSE TRANIN
+009265             CLOSE RESULTOUT
+009270             CLOSE EXCPFILE
+009275             STOP RUN
+009280         END-IF
+009285         OPEN OUTPUT CKPTFILE
+009290         IF WS-CKPTFILE-STATUS NOT = "00"
+009295             DISPLAY "DBL100 - UNABLE TO OPEN CKPTFILE - STATUS "
+009300                 WS-CKPTFILE-STATUS
+009305             MOVE 16 TO RETURN-CODE
+009310             CLOSE TRANIN
+009315             CLOSE RESULTOUT
+009320             CLOSE EXCPFILE
+009325             CLOSE AUDITFILE
+009330             STOP RUN
+009335         END-IF
+009340         OPEN OUTPUT ERRFILE
+009345         IF WS-ERRFILE-STATUS NOT = "00"
+009350             DISPLAY "DBL100 - UNABLE TO OPEN ERRFILE - STATUS "
+009355                 WS-ERRFILE-STATUS
+009360             MOVE 16 TO RETURN-CODE
+009365             CLOSE TRANIN
+009370             CLOSE RESULTOUT
+009375             CLOSE EXCPFILE
+009380             CLOSE AUDITFILE
+009385             CLOSE CKPTFILE
+009390             STOP RUN
+009395         END-IF
+009400     END-IF
+009405     PERFORM 2050-READ-HEADER
+009410         THRU 2050-READ-HEADER-EXIT
+009415     IF WS-CHECKPOINT-LOADED
+009420         MOVE WS-RECORDS-READ TO WS-RESTART-SKIP-COUNT
+009425         PERFORM 1030-SKIP-PROCESSED-DETAIL
+009430             THRU 1030-SKIP-PROCESSED-DETAIL-EXIT
+009435             VARYING WS-SKIP-INDEX FROM 1 BY 1
+009440             UNTIL WS-SKIP-INDEX > WS-RESTART-SKIP-COUNT
+009445     ELSE
+009450         PERFORM 2400-WRITE-HEADER
+009455             THRU 2400-WRITE-HEADER-EXIT
+009460     END-IF
+009465     PERFORM 2100-READ-TRANIN
+009470         THRU 2100-READ-TRANIN-EXIT.
+009475 1000-INITIALIZE-EXIT.
+009480     EXIT.
+009485*
+009486******************************************************************
+009487*    1010-GET-RUN-PARMS
+009488*    OBTAINS THE OPERATOR ID FOR THIS RUN'S AUDIT RECORDS AND
+009489*    WHETHER THIS RUN IS A RESTART FROM THE LAST CHECKPOINT.
+009490******************************************************************
+009491 1010-GET-RUN-PARMS SECTION.
+009492     DISPLAY "DBL100 - ENTER OPERATOR ID FOR THIS RUN: "
+009493     ACCEPT WS-OPERATOR-ID
+009494     DISPLAY "DBL100 - RESTART FROM LAST CHECKPOINT (Y/N): "
+009495     ACCEPT WS-RESTART-FLAG.
+009496 1010-GET-RUN-PARMS-EXIT.
+009497     EXIT.
+009498*
+009499******************************************************************
+009500*    1020-LOAD-CHECKPOINT
+009501*    READS CKPTFILE FORWARD TO ITS LAST RECORD AND RESTORES THIS
+009502*    RUN'S COUNTERS AND HASH TOTALS FROM IT. IF NO CHECKPOINT
+009503*    FILE EXISTS YET, THE RUN PROCEEDS AS A FRESH RUN INSTEAD.
+009504******************************************************************
+009505 1020-LOAD-CHECKPOINT SECTION.
+009506     OPEN INPUT CKPTFILE
+009507     IF WS-CKPTFILE-STATUS NOT = "00"
+009508         DISPLAY "DBL100 - NO CHECKPOINT FOUND - STARTING FRESH"
+009509     ELSE
+009510         PERFORM 1021-READ-ONE-CHECKPOINT
+009511             THRU 1021-READ-ONE-CHECKPOINT-EXIT
+009512             UNTIL WS-CKPTFILE-EOF
+009513         CLOSE CKPTFILE
+009514         SET WS-CHECKPOINT-LOADED TO TRUE
+009515     END-IF.
+009516 1020-LOAD-CHECKPOINT-EXIT.
+009517     EXIT.
+009518*
+009519******************************************************************
+009520*    1021-READ-ONE-CHECKPOINT
+009521*    READS ONE CHECKPOINT RECORD AND, IF NOT AT END, KEEPS ITS
+009522*    VALUES AS THE MOST RECENT CHECKPOINT SEEN SO FAR.
+009523******************************************************************
+009524 1021-READ-ONE-CHECKPOINT SECTION.
+009525     READ CKPTFILE
+009526         AT END
+009527             SET WS-CKPTFILE-EOF TO TRUE
+009528         NOT AT END
+009529             MOVE DBLCKPT-REC-COUNT      TO WS-RECORDS-READ
+009530             MOVE DBLCKPT-REJECTED-COUNT TO WS-RECORDS-REJECTED
+009531             MOVE DBLCKPT-WRITTEN-COUNT  TO WS-RECORDS-WRITTEN
+009531             MOVE DBLCKPT-WRITTEN-COUNT  TO WS-RESULTOUT-REC-COUNT
+009532             MOVE DBLCKPT-INPUT-HASH     TO WS-INPUT-HASH-TOTAL
+009533             MOVE DBLCKPT-OUTPUT-HASH    TO WS-OUTPUT-HASH-TOTAL
+009534             MOVE DBLCKPT-RESULT-MIN     TO WS-RESULT-MIN
+009535             MOVE DBLCKPT-RESULT-MAX     TO WS-RESULT-MAX
+009536             MOVE DBLCKPT-RESULT-SUM     TO WS-RESULT-SUM
+009537             MOVE DBLCKPT-OVERFLOW-COUNT TO WS-RECORDS-OVERFLOWED
+009537             IF WS-RECORDS-WRITTEN > 0
+009537                 SET WS-RESULT-SEEN TO TRUE
+009537             END-IF
+009539     END-READ.
+009540 1021-READ-ONE-CHECKPOINT-EXIT.
+009541     EXIT.
+009542*
+009543******************************************************************
+009544*    1030-SKIP-PROCESSED-DETAIL
+009545*    RE-READS AND DISCARDS ONE DETAIL RECORD ALREADY ACCOUNTED FOR
+009546*    BY THE LOADED CHECKPOINT, WITHOUT DISTURBING ANY COUNTER OR
+009547*    HASH TOTAL. CALLED ONCE PER RECORD ALREADY COMMITTED.
+009548******************************************************************
+009549 1030-SKIP-PROCESSED-DETAIL SECTION.
+009550     READ TRANIN
+009551         AT END
+009552             DISPLAY "DBL100 - TRANIN SHORTER THAN CHECKPOINT"
+009553             PERFORM 9900-ABEND THRU 9900-ABEND-EXIT
+009554     END-READ.
+009555 1030-SKIP-PROCESSED-DETAIL-EXIT.
+009556     EXIT.
+009557*
+009558******************************************************************
+009559*    1050-TRUNCATE-DOWNSTREAM
+009560*    ON A RESTART, DROPS EVERY RECORD RESULTOUT, EXCPFILE,
+009561*    AUDITFILE, AND ERRFILE RECEIVED AFTER THE LAST CHECKPOINT SO
+009562*    THE RECORDS BETWEEN THE CHECKPOINT AND THE ABEND ARE NOT
+009563*    DUPLICATED WHEN THIS RUN REPROCESSES THEM FROM TRANIN.
+009564******************************************************************
+009565 1050-TRUNCATE-DOWNSTREAM SECTION.
+009566     PERFORM 1051-TRUNCATE-RESULTOUT
+009567         THRU 1051-TRUNCATE-RESULTOUT-EXIT
+009568     PERFORM 1052-TRUNCATE-EXCPFILE
+009569         THRU 1052-TRUNCATE-EXCPFILE-EXIT
+009570     PERFORM 1053-TRUNCATE-AUDITFILE
+009571         THRU 1053-TRUNCATE-AUDITFILE-EXIT
+009572     PERFORM 1054-TRUNCATE-ERRFILE
+009573         THRU 1054-TRUNCATE-ERRFILE-EXIT.
+009574 1050-TRUNCATE-DOWNSTREAM-EXIT.
+009575     EXIT.
+009576*
+009577******************************************************************
+009578*    1051-TRUNCATE-RESULTOUT
+009579*    KEEPS RESULTOUT'S HEADER RECORD PLUS ITS FIRST
+009580*    WS-RESULTOUT-REC-COUNT DETAIL RECORDS (THE ONES THE
+009581*    CHECKPOINT SAYS ARE GOOD) AND DISCARDS ANY RECORD AFTER THAT.
+009582******************************************************************
+009583 1051-TRUNCATE-RESULTOUT SECTION.
+009584     COMPUTE WS-KEEP-COUNT = WS-RESULTOUT-REC-COUNT + 1
+009585     OPEN INPUT RESULTOUT
+009586     IF WS-RESULTOUT-STATUS NOT = "00"
+009587         DISPLAY "DBL100 - UNABLE TO REOPEN RESULTOUT FOR RESTART"
+009588             " - STATUS " WS-RESULTOUT-STATUS
+009589         MOVE 16 TO RETURN-CODE
+009589         CLOSE TRANIN
+009590         STOP RUN
+009591     END-IF
+009592     OPEN OUTPUT RESULTOUT-WORK
+009593     IF WS-RESWORK-STATUS NOT = "00"
+009594         DISPLAY "DBL100 - UNABLE TO OPEN RESWORK - STATUS "
+009595             WS-RESWORK-STATUS
+009596         MOVE 16 TO RETURN-CODE
+009596         CLOSE TRANIN
+009597         CLOSE RESULTOUT
+009598         STOP RUN
+009599     END-IF
+009600     PERFORM 1051A-COPY-RESULTOUT-TO-WORK
+009601         THRU 1051A-COPY-RESULTOUT-TO-WORK-EXIT
+009602         VARYING WS-COPY-INDEX FROM 1 BY 1
+009603         UNTIL WS-COPY-INDEX > WS-KEEP-COUNT
+009604     CLOSE RESULTOUT
+009605     CLOSE RESULTOUT-WORK
+009606     OPEN OUTPUT RESULTOUT
+009606     IF WS-RESULTOUT-STATUS NOT = "00"
+009606         DISPLAY "DBL100 - UNABLE TO REOPEN RESULTOUT FOR RESTART"
+009606             " - STATUS " WS-RESULTOUT-STATUS
+009606         MOVE 16 TO RETURN-CODE
+009606         CLOSE TRANIN
+009606         STOP RUN
+009606     END-IF
+009607     OPEN INPUT RESULTOUT-WORK
+009607     IF WS-RESWORK-STATUS NOT = "00"
+009607         DISPLAY "DBL100 - UNABLE TO REOPEN RESWORK - STATUS "
+009607             WS-RESWORK-STATUS
+009607         MOVE 16 TO RETURN-CODE
+009607         CLOSE TRANIN
+009607         CLOSE RESULTOUT
+009607         STOP RUN
+009607     END-IF
+009608     MOVE "N" TO WS-WORK-EOF-SWITCH
+009609     PERFORM 1051B-COPY-RESULTOUT-FROM-WORK
+009610         THRU 1051B-COPY-RESULTOUT-FROM-WORK-EXIT
+009611         UNTIL WS-WORK-EOF
+009612     CLOSE RESULTOUT
+009613     CLOSE RESULTOUT-WORK.
+009614 1051-TRUNCATE-RESULTOUT-EXIT.
+009615     EXIT.
+009616*
+009617 1051A-COPY-RESULTOUT-TO-WORK SECTION.
+009618     READ RESULTOUT
+009619         AT END
+009620             DISPLAY "DBL100 - RESULTOUT SHORTER THAN CHECKPOINT"
+009621             CLOSE TRANIN
+009622             CLOSE RESULTOUT
+009623             CLOSE RESULTOUT-WORK
+009624             MOVE 16 TO RETURN-CODE
+009625             STOP RUN
+009626         NOT AT END
+009627             MOVE DBLRSLT-RECORD TO RESWK-RECORD
+009628             WRITE RESWK-RECORD
+009629     END-READ.
+009630 1051A-COPY-RESULTOUT-TO-WORK-EXIT.
+009631     EXIT.
+009632*
+009633 1051B-COPY-RESULTOUT-FROM-WORK SECTION.
+009634     READ RESULTOUT-WORK
+009635         AT END
+009636             SET WS-WORK-EOF TO TRUE
+009637         NOT AT END
+009638             MOVE RESWK-RECORD TO DBLRSLT-RECORD
+009639             WRITE DBLRSLT-RECORD
+009640     END-READ.
+009641 1051B-COPY-RESULTOUT-FROM-WORK-EXIT.
+009642     EXIT.
+009643*
+009644******************************************************************
+009645*    1052-TRUNCATE-EXCPFILE
+009646*    KEEPS EXCPFILE'S FIRST WS-RECORDS-REJECTED RECORDS (EXCPFILE
+009647*    CARRIES NO HEADER) AND DISCARDS ANY RECORD AFTER THAT.
+009648******************************************************************
+009649 1052-TRUNCATE-EXCPFILE SECTION.
+009650     MOVE WS-RECORDS-REJECTED TO WS-KEEP-COUNT
+009651     OPEN INPUT EXCPFILE
+009652     IF WS-EXCPFILE-STATUS NOT = "00"
+009653         DISPLAY "DBL100 - UNABLE TO REOPEN EXCPFILE FOR RESTART "
+009654             "- STATUS " WS-EXCPFILE-STATUS
+009655         MOVE 16 TO RETURN-CODE
+009655         CLOSE TRANIN
+009656         STOP RUN
+009657     END-IF
+009658     OPEN OUTPUT EXCPFILE-WORK
+009659     IF WS-EXCWORK-STATUS NOT = "00"
+009660         DISPLAY "DBL100 - UNABLE TO OPEN EXCWORK - STATUS "
+009661             WS-EXCWORK-STATUS
+009662         MOVE 16 TO RETURN-CODE
+009662         CLOSE TRANIN
+009663         CLOSE EXCPFILE
+009664         STOP RUN
+009665     END-IF
+009666     PERFORM 1052A-COPY-EXCPFILE-TO-WORK
+009667         THRU 1052A-COPY-EXCPFILE-TO-WORK-EXIT
+009668         VARYING WS-COPY-INDEX FROM 1 BY 1
+009669         UNTIL WS-COPY-INDEX > WS-KEEP-COUNT
+009670     CLOSE EXCPFILE
+009671     CLOSE EXCPFILE-WORK
+009672     OPEN OUTPUT EXCPFILE
+009672     IF WS-EXCPFILE-STATUS NOT = "00"
+009672         DISPLAY "DBL100 - UNABLE TO REOPEN EXCPFILE FOR RESTART "
+009672             "- STATUS " WS-EXCPFILE-STATUS
+009672         MOVE 16 TO RETURN-CODE
+009672         CLOSE TRANIN
+009672         STOP RUN
+009672     END-IF
+009673     OPEN INPUT EXCPFILE-WORK
+009673     IF WS-EXCWORK-STATUS NOT = "00"
+009673         DISPLAY "DBL100 - UNABLE TO REOPEN EXCWORK - STATUS "
+009673             WS-EXCWORK-STATUS
+009673         MOVE 16 TO RETURN-CODE
+009673         CLOSE TRANIN
+009673         CLOSE EXCPFILE
+009673         STOP RUN
+009673     END-IF
+009674     MOVE "N" TO WS-WORK-EOF-SWITCH
+009675     PERFORM 1052B-COPY-EXCPFILE-FROM-WORK
+009676         THRU 1052B-COPY-EXCPFILE-FROM-WORK-EXIT
+009677         UNTIL WS-WORK-EOF
+009678     CLOSE EXCPFILE
+009679     CLOSE EXCPFILE-WORK.
+009680 1052-TRUNCATE-EXCPFILE-EXIT.
+009681     EXIT.
+009682*
+009683 1052A-COPY-EXCPFILE-TO-WORK SECTION.
+009684     READ EXCPFILE
+009685         AT END
+009686             DISPLAY "DBL100 - EXCPFILE SHORTER THAN CHECKPOINT"
+009687             CLOSE TRANIN
+009688             CLOSE EXCPFILE
+009689             CLOSE EXCPFILE-WORK
+009690             MOVE 16 TO RETURN-CODE
+009691             STOP RUN
+009692         NOT AT END
+009693             MOVE DBLEXC-RECORD TO EXCWK-RECORD
+009694             WRITE EXCWK-RECORD
+009695     END-READ.
+009696 1052A-COPY-EXCPFILE-TO-WORK-EXIT.
+009697     EXIT.
+009698*
+009699 1052B-COPY-EXCPFILE-FROM-WORK SECTION.
+009700     READ EXCPFILE-WORK
+009701         AT END
+009702             SET WS-WORK-EOF TO TRUE
+009703         NOT AT END
+009704             MOVE EXCWK-RECORD TO DBLEXC-RECORD
+009705             WRITE DBLEXC-RECORD
+009706     END-READ.
+009707 1052B-COPY-EXCPFILE-FROM-WORK-EXIT.
+009708     EXIT.
+009709*
+009710******************************************************************
+009711*    1053-TRUNCATE-AUDITFILE
+009712*    KEEPS AUDITFILE'S FIRST WS-RESULTOUT-REC-COUNT RECORDS
+009713*    (AUDITFILE CARRIES NO HEADER; ONE ENTRY IS WRITTEN PER
+009714*    SUCCESSFUL TRANSACTION, THE SAME COUNT AS RESULTOUT'S DETAIL
+009715*    RECORDS) AND DISCARDS ANY RECORD AFTER THAT.
+009716******************************************************************
+009717 1053-TRUNCATE-AUDITFILE SECTION.
+009718     MOVE WS-RESULTOUT-REC-COUNT TO WS-KEEP-COUNT
+009719     OPEN INPUT AUDITFILE
+009720     IF WS-AUDITFILE-STATUS NOT = "00"
+009721         DISPLAY "DBL100 - UNABLE TO REOPEN AUDITFILE FOR RESTART"
+009722             " - STATUS " WS-AUDITFILE-STATUS
+009723         MOVE 16 TO RETURN-CODE
+009723         CLOSE TRANIN
+009724         STOP RUN
+009725     END-IF
+009726     OPEN OUTPUT AUDITFILE-WORK
+009727     IF WS-AUDWORK-STATUS NOT = "00"
+009728         DISPLAY "DBL100 - UNABLE TO OPEN AUDWORK - STATUS "
+009729             WS-AUDWORK-STATUS
+009730         MOVE 16 TO RETURN-CODE
+009730         CLOSE TRANIN
+009731         CLOSE AUDITFILE
+009732         STOP RUN
+009733     END-IF
+009734     PERFORM 1053A-COPY-AUDITFILE-TO-WORK
+009735         THRU 1053A-COPY-AUDITFILE-TO-WORK-EXIT
+009736         VARYING WS-COPY-INDEX FROM 1 BY 1
+009737         UNTIL WS-COPY-INDEX > WS-KEEP-COUNT
+009738     CLOSE AUDITFILE
+009739     CLOSE AUDITFILE-WORK
+009740     OPEN OUTPUT AUDITFILE
+009740     IF WS-AUDITFILE-STATUS NOT = "00"
+009740         DISPLAY "DBL100 - UNABLE TO REOPEN AUDITFILE FOR RESTART"
+009740             " - STATUS " WS-AUDITFILE-STATUS
+009740         MOVE 16 TO RETURN-CODE
+009740         CLOSE TRANIN
+009740         STOP RUN
+009740     END-IF
+009741     OPEN INPUT AUDITFILE-WORK
+009741     IF WS-AUDWORK-STATUS NOT = "00"
+009741         DISPLAY "DBL100 - UNABLE TO REOPEN AUDWORK - STATUS "
+009741             WS-AUDWORK-STATUS
+009741         MOVE 16 TO RETURN-CODE
+009741         CLOSE TRANIN
+009741         CLOSE AUDITFILE
+009741         STOP RUN
+009741     END-IF
+009742     MOVE "N" TO WS-WORK-EOF-SWITCH
+009743     PERFORM 1053B-COPY-AUDITFILE-FROM-WORK
+009744         THRU 1053B-COPY-AUDITFILE-FROM-WORK-EXIT
+009745         UNTIL WS-WORK-EOF
+009746     CLOSE AUDITFILE
+009747     CLOSE AUDITFILE-WORK.
+009748 1053-TRUNCATE-AUDITFILE-EXIT.
+009749     EXIT.
+009750*
+009751 1053A-COPY-AUDITFILE-TO-WORK SECTION.
+009752     READ AUDITFILE
+009753         AT END
+009754             DISPLAY "DBL100 - AUDITFILE SHORTER THAN CHECKPOINT"
+009755             CLOSE TRANIN
+009756             CLOSE AUDITFILE
+009757             CLOSE AUDITFILE-WORK
+009758             MOVE 16 TO RETURN-CODE
+009759             STOP RUN
+009760         NOT AT END
+009761             MOVE DBLAUD-RECORD TO AUDWK-RECORD
+009762             WRITE AUDWK-RECORD
+009763     END-READ.
+009764 1053A-COPY-AUDITFILE-TO-WORK-EXIT.
+009765     EXIT.
+009766*
+009767 1053B-COPY-AUDITFILE-FROM-WORK SECTION.
+009768     READ AUDITFILE-WORK
+009769         AT END
+009770             SET WS-WORK-EOF TO TRUE
+009771         NOT AT END
+009772             MOVE AUDWK-RECORD TO DBLAUD-RECORD
+009773             WRITE DBLAUD-RECORD
+009774     END-READ.
+009775 1053B-COPY-AUDITFILE-FROM-WORK-EXIT.
+009776     EXIT.
+009777*
+009778******************************************************************
+009779*    1054-TRUNCATE-ERRFILE
+009780*    KEEPS ERRFILE'S FIRST WS-RECORDS-OVERFLOWED RECORDS (ERRFILE
+009781*    CARRIES NO HEADER) AND DISCARDS ANY RECORD AFTER THAT.
+009782******************************************************************
+009783 1054-TRUNCATE-ERRFILE SECTION.
+009784     MOVE WS-RECORDS-OVERFLOWED TO WS-KEEP-COUNT
+009785     OPEN INPUT ERRFILE
+009786     IF WS-ERRFILE-STATUS NOT = "00"
+009787         DISPLAY "DBL100 - UNABLE TO REOPEN ERRFILE FOR RESTART "
+009788             "- STATUS " WS-ERRFILE-STATUS
+009789         MOVE 16 TO RETURN-CODE
+009789         CLOSE TRANIN
+009790         STOP RUN
+009791     END-IF
+009792     OPEN OUTPUT ERRFILE-WORK
+009793     IF WS-ERRWORK-STATUS NOT = "00"
+009794         DISPLAY "DBL100 - UNABLE TO OPEN ERRWORK - STATUS "
+009795             WS-ERRWORK-STATUS
+009796         MOVE 16 TO RETURN-CODE
+009796         CLOSE TRANIN
+009797         CLOSE ERRFILE
+009798         STOP RUN
+009799     END-IF
+009800     PERFORM 1054A-COPY-ERRFILE-TO-WORK
+009801         THRU 1054A-COPY-ERRFILE-TO-WORK-EXIT
+009802         VARYING WS-COPY-INDEX FROM 1 BY 1
+009803         UNTIL WS-COPY-INDEX > WS-KEEP-COUNT
+009804     CLOSE ERRFILE
+009805     CLOSE ERRFILE-WORK
+009806     OPEN OUTPUT ERRFILE
+009806     IF WS-ERRFILE-STATUS NOT = "00"
+009806         DISPLAY "DBL100 - UNABLE TO REOPEN ERRFILE FOR RESTART "
+009806             "- STATUS " WS-ERRFILE-STATUS
+009806         MOVE 16 TO RETURN-CODE
+009806         CLOSE TRANIN
+009806         STOP RUN
+009806     END-IF
+009807     OPEN INPUT ERRFILE-WORK
+009807     IF WS-ERRWORK-STATUS NOT = "00"
+009807         DISPLAY "DBL100 - UNABLE TO REOPEN ERRWORK - STATUS "
+009807             WS-ERRWORK-STATUS
+009807         MOVE 16 TO RETURN-CODE
+009807         CLOSE TRANIN
+009807         CLOSE ERRFILE
+009807         STOP RUN
+009807     END-IF
+009808     MOVE "N" TO WS-WORK-EOF-SWITCH
+009809     PERFORM 1054B-COPY-ERRFILE-FROM-WORK
+009810         THRU 1054B-COPY-ERRFILE-FROM-WORK-EXIT
+009811         UNTIL WS-WORK-EOF
+009812     CLOSE ERRFILE
+009813     CLOSE ERRFILE-WORK.
+009814 1054-TRUNCATE-ERRFILE-EXIT.
+009815     EXIT.
+009816*
+009817 1054A-COPY-ERRFILE-TO-WORK SECTION.
+009818     READ ERRFILE
+009819         AT END
+009820             DISPLAY "DBL100 - ERRFILE SHORTER THAN CHECKPOINT"
+009821             CLOSE TRANIN
+009822             CLOSE ERRFILE
+009823             CLOSE ERRFILE-WORK
+009824             MOVE 16 TO RETURN-CODE
+009825             STOP RUN
+009826         NOT AT END
+009827             MOVE DBLERR-RECORD TO ERRWK-RECORD
+009828             WRITE ERRWK-RECORD
+009829     END-READ.
+009830 1054A-COPY-ERRFILE-TO-WORK-EXIT.
+009831     EXIT.
+009832*
+009833 1054B-COPY-ERRFILE-FROM-WORK SECTION.
+009834     READ ERRFILE-WORK
+009835         AT END
+009836             SET WS-WORK-EOF TO TRUE
+009837         NOT AT END
+009838             MOVE ERRWK-RECORD TO DBLERR-RECORD
+009839             WRITE DBLERR-RECORD
+009840     END-READ.
+009841 1054B-COPY-ERRFILE-FROM-WORK-EXIT.
+009842     EXIT.
+009843*
+009844******************************************************************
+009845*    2050-READ-HEADER
+009846*    READS AND VALIDATES THE LEADING HEADER RECORD ON TRANIN.
+009847*    A MISSING OR INVALID HEADER MEANS THE FILE CANNOT BE TRUSTED,
+009848*    SO THE RUN IS ABENDED BEFORE ANY DETAIL IS PROCESSED.
+009849******************************************************************
+009850 2050-READ-HEADER SECTION.
+009851     READ TRANIN
+009852         AT END
+009853             DISPLAY "DBL100 - TRANIN IS EMPTY - NO HEADER RECORD"
+009854             PERFORM 9900-ABEND THRU 9900-ABEND-EXIT
+009855     END-READ
+009856     IF DBLTRAN-IS-HEADER
+009857         MOVE DBLTRAN-HDR-RUN-DATE TO WS-RUN-DATE
+009858     ELSE
+009859         DISPLAY "DBL100 - FIRST RECORD ON TRANIN IS NOT A HEADER"
+009860         PERFORM 9900-ABEND THRU 9900-ABEND-EXIT
+009861     END-IF.
+009862 2050-READ-HEADER-EXIT.
+009863     EXIT.
+009864*
+009865******************************************************************
+009866*    2000-PROCESS-FILE
+009867*    PROCESSES ONE TRANSACTION RECORD PER PASS UNTIL END OF FILE.
+009868******************************************************************
+009869 2000-PROCESS-FILE SECTION.
+009870     PERFORM 100-INPUT-NUMBER
+009871         THRU 100-INPUT-NUMBER-EXIT
+009872     IF WS-TRANSACTION-VALID
+009873         PERFORM 3000-COMPUTE-RESULT
+009874             THRU 3000-COMPUTE-RESULT-EXIT
+009875         IF NOT WS-COMPUTE-OVERFLOW
+009876             PERFORM 2200-WRITE-RESULTOUT
+009877                 THRU 2200-WRITE-RESULTOUT-EXIT
+009878             PERFORM 6000-WRITE-AUDIT
+009879                 THRU 6000-WRITE-AUDIT-EXIT
+009880         END-IF
+009881     END-IF
+009882     PERFORM 1040-CHECKPOINT-IF-DUE
+009883         THRU 1040-CHECKPOINT-IF-DUE-EXIT
+009884     PERFORM 2100-READ-TRANIN
+009885         THRU 2100-READ-TRANIN-EXIT.
+009886 2000-PROCESS-FILE-EXIT.
+009887     EXIT.
+009888*
+009889******************************************************************
+009890*    1040-CHECKPOINT-IF-DUE
+009891*    EVERY WS-CHECKPOINT-INTERVAL DETAIL RECORDS, APPENDS A
+009892*    CHECKPOINT RECORD SO A FAILED RUN CAN RESTART WITHOUT
+009893*    REPROCESSING THE RECORDS ALREADY COMMITTED.
+009894******************************************************************
+009895 1040-CHECKPOINT-IF-DUE SECTION.
+009896     ADD 1 TO WS-SINCE-CHECKPOINT
+009897     IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+009898         MOVE WS-RECORDS-READ       TO DBLCKPT-REC-COUNT
+009899         MOVE WS-RECORDS-REJECTED   TO DBLCKPT-REJECTED-COUNT
+009900         MOVE WS-RECORDS-WRITTEN    TO DBLCKPT-WRITTEN-COUNT
+009901         MOVE WS-INPUT-HASH-TOTAL   TO DBLCKPT-INPUT-HASH
+009902         MOVE WS-OUTPUT-HASH-TOTAL  TO DBLCKPT-OUTPUT-HASH
+009903         MOVE WS-RESULT-MIN         TO DBLCKPT-RESULT-MIN
+009904         MOVE WS-RESULT-MAX         TO DBLCKPT-RESULT-MAX
+009905         MOVE WS-RESULT-SUM         TO DBLCKPT-RESULT-SUM
+009906         MOVE WS-RECORDS-OVERFLOWED TO DBLCKPT-OVERFLOW-COUNT
+009907         WRITE DBLCKPT-RECORD
+009908         MOVE ZERO TO WS-SINCE-CHECKPOINT
+009909     END-IF.
+009910 1040-CHECKPOINT-IF-DUE-EXIT.
+009911     EXIT.
+009912*
+009913******************************************************************
+009914*    2100-READ-TRANIN
+009915*    READS THE NEXT TRANSACTION RECORD AND SETS THE EOF SWITCH.
+009916******************************************************************
+009917 2100-READ-TRANIN SECTION.
+009918     READ TRANIN
+009919         AT END
+009920             DISPLAY "DBL100 - TRANIN ENDED W/O TRAILER RECORD"
+009921             PERFORM 9900-ABEND THRU 9900-ABEND-EXIT
+009922         NOT AT END
+009923             EVALUATE TRUE
+009924                 WHEN DBLTRAN-IS-TRAILER
+009925                     MOVE DBLTRAN-TRL-REC-COUNT
+009926                         TO WS-EXPECTED-REC-COUNT
+009927                     MOVE DBLTRAN-TRL-HASH-TOTAL
+009928                         TO WS-EXPECTED-HASH-TOTAL
+009929                     SET WS-EOF TO TRUE
+009930                 WHEN DBLTRAN-IS-DETAIL
+009931                     ADD 1 TO WS-RECORDS-READ
+009932*                    SKIP NON-NUMERIC VALUES - ADDING THEM WOULD
+009933*                    ABEND THE HASH ACCUMULATION ARITHMETIC.
+009933*                    NEGATIVE VALUES ARE NOT SKIPPED - THE
+009933*                    UPSTREAM EXTRACT'S TRAILER HASH IS A PLAIN
+009933*                    SIGNED SUM OF EVERY VALUE IT WROTE, NO
+009933*                    MATTER WHAT DBL100'S OWN VALIDATION LATER
+009933*                    REJECTS, SO WS-INPUT-HASH-TOTAL MUST BE
+009933*                    SIGNED AND ADD
+009933*                    THEM IN TO RECONCILE AGAINST IT.
+009934                     IF DBLTRAN-NUMBER IS NUMERIC
+009935                         ADD DBLTRAN-NUMBER TO WS-INPUT-HASH-TOTAL
+009936                     END-IF
+009937                 WHEN OTHER
+009938                     DISPLAY "DBL100 - UNEXPECTED RECORD TYPE ON "
+009939                         "TRANIN: " DBLTRAN-REC-TYPE
+009940                     PERFORM 9900-ABEND THRU 9900-ABEND-EXIT
+009941             END-EVALUATE
+009942     END-READ.
+009943 2100-READ-TRANIN-EXIT.
+009944     EXIT.
+009945*
+009946******************************************************************
+009947*    3000-COMPUTE-RESULT
+009948*    APPLIES THE FORMULA FOR THE CURRENT TRANSACTION'S OPERATION
+009949*    CODE. AN UNRECOGNIZED OR BLANK CODE FALLS BACK TO DOUBLING,
+009950*    THE ORIGINAL BEHAVIOR, SO OLDER EXTRACT FILES STILL RUN.
+009951******************************************************************
+009952 3000-COMPUTE-RESULT SECTION.
+009953     MOVE "N" TO WS-OVERFLOW-SWITCH
+009954     EVALUATE TRUE
+009955         WHEN DBLTRAN-OP-TRIPLE
+009956             COMPUTE WS-RESULT = WS-NUMBER * 3
+009957                 ON SIZE ERROR
+009958                     SET WS-COMPUTE-OVERFLOW TO TRUE
+009959             END-COMPUTE
+009960         WHEN DBLTRAN-OP-MARKUP
+009961             COMPUTE WS-RESULT =
+009962                 WS-NUMBER +
+009963                 ((WS-NUMBER * DBLTRAN-MARKUP-PCT) / 100)
+009964                 ON SIZE ERROR
+009965                     SET WS-COMPUTE-OVERFLOW TO TRUE
+009966             END-COMPUTE
+009967         WHEN OTHER
+009968             COMPUTE WS-RESULT = WS-NUMBER * 2
+009969                 ON SIZE ERROR
+009970                     SET WS-COMPUTE-OVERFLOW TO TRUE
+009971             END-COMPUTE
+009972     END-EVALUATE
+009973     IF WS-COMPUTE-OVERFLOW
+009974         PERFORM 100-LOG-OVERFLOW
+009975             THRU 100-LOG-OVERFLOW-EXIT
+009976     END-IF.
+009977 3000-COMPUTE-RESULT-EXIT.
+009978     EXIT.
+009979*
+009980******************************************************************
+009981*    100-LOG-OVERFLOW
+009982*    WRITES ONE ERROR RECORD FOR A TRANSACTION WHOSE WS-RESULT DID
+009983*    NOT FIT PIC 9(07), CARRYING THE ORIGINAL WS-NUMBER AND THE
+009984*    OPERATION CODE THAT WAS ATTEMPTED.
+009985******************************************************************
+009986 100-LOG-OVERFLOW SECTION.
+009987     ADD 1 TO WS-RECORDS-OVERFLOWED
+009988     MOVE WS-RECORDS-READ TO DBLERR-SEQUENCE-NO
+009989     MOVE WS-NUMBER TO DBLERR-NUMBER
+009990     MOVE DBLTRAN-OP-CODE TO DBLERR-OP-CODE
+009991     MOVE "WS-RESULT EXCEEDED PIC 9(07) CAPACITY"
+009992         TO DBLERR-REASON-TEXT
+009993     WRITE DBLERR-RECORD.
+009994 100-LOG-OVERFLOW-EXIT.
+009995     EXIT.
+009996*
+009997******************************************************************
+009998*    2200-WRITE-RESULTOUT
+009999*    WRITES THE MATCHING RESULT RECORD FOR THE CURRENT
+010000*    TRANSACTION, CARRYING ITS TRANIN SEQUENCE NUMBER AND
+010001*    OPERATION CODE SO THE INQUIRY/CORRECTION STEP CAN LOCATE
+010001*    AND RECOMPUTE IT LATER.
+010002******************************************************************
+010003 2200-WRITE-RESULTOUT SECTION.
+010004     MOVE "D" TO DBLRSLT-REC-TYPE
+010005     MOVE WS-RECORDS-READ TO DBLRSLT-SEQUENCE-NO
+010006     MOVE WS-NUMBER TO DBLRSLT-NUMBER
+010007     MOVE WS-RESULT TO DBLRSLT-RESULT
+010008     MOVE DBLTRAN-OP-CODE TO DBLRSLT-OP-CODE
+010009     MOVE DBLTRAN-MARKUP-PCT TO DBLRSLT-MARKUP-PCT
+010010     WRITE DBLRSLT-RECORD
+010011     ADD 1 TO WS-RECORDS-WRITTEN
+010011     ADD 1 TO WS-RESULTOUT-REC-COUNT
+010012     MOVE WS-RECORDS-READ TO WS-LAST-SEQUENCE-NO
+010013     ADD WS-NUMBER TO WS-OUTPUT-HASH-TOTAL
+010014     ADD WS-RESULT TO WS-RESULT-SUM
+010015     IF WS-RESULT-SEEN
+010016         IF WS-RESULT < WS-RESULT-MIN
+010017             MOVE WS-RESULT TO WS-RESULT-MIN
+010018         END-IF
+010019         IF WS-RESULT > WS-RESULT-MAX
+010020             MOVE WS-RESULT TO WS-RESULT-MAX
+010021         END-IF
+010022     ELSE
+010023         MOVE WS-RESULT TO WS-RESULT-MIN
+010024         MOVE WS-RESULT TO WS-RESULT-MAX
+010025         SET WS-RESULT-SEEN TO TRUE
+010026     END-IF.
+010027 2200-WRITE-RESULTOUT-EXIT.
+010028     EXIT.
+010029*
+010030******************************************************************
+010031*    6000-WRITE-AUDIT
+010032*    LOGS THE ACCEPT/COMPUTE CYCLE FOR THE CURRENT TRANSACTION SO
+010033*    IT CAN BE RECONSTRUCTED DURING A RECONCILIATION DISPUTE.
+010034******************************************************************
+010035 6000-WRITE-AUDIT SECTION.
+010036     ACCEPT DBLAUD-DATE FROM DATE YYYYMMDD
+010037     ACCEPT DBLAUD-TIME FROM TIME
+010038     MOVE WS-OPERATOR-ID TO DBLAUD-OPERATOR-ID
+010039     MOVE WS-NUMBER TO DBLAUD-NUMBER
+010040     MOVE WS-RESULT TO DBLAUD-RESULT
+010041     MOVE WS-AUDIT-ACTION-CODE TO DBLAUD-ACTION-CODE
+010042     WRITE DBLAUD-RECORD.
+010043 6000-WRITE-AUDIT-EXIT.
+010044     EXIT.
+010045*
+010046******************************************************************
+010047*    2400-WRITE-HEADER
+010048*    WRITES THE LEADING HEADER RECORD TO RESULTOUT, ECHOING THE
+010049*    RUN DATE FROM THE TRANIN HEADER.
+010050******************************************************************
+010051 2400-WRITE-HEADER SECTION.
+010052     MOVE "H" TO DBLRSLT-REC-TYPE
+010053     MOVE WS-RUN-DATE TO DBLRSLT-HDR-RUN-DATE
+010054     WRITE DBLRSLT-RECORD.
+010055 2400-WRITE-HEADER-EXIT.
+010056     EXIT.
+010057*
+010058******************************************************************
+010059*    2500-WRITE-TRAILER
+010060*    WRITES THE TRAILING TRAILER RECORD TO RESULTOUT WITH THE
+010061*    ACTUAL DETAIL COUNT AND HASH TOTAL THIS PROGRAM PRODUCED.
+010062******************************************************************
+010063 2500-WRITE-TRAILER SECTION.
+010064     MOVE "T" TO DBLRSLT-REC-TYPE
+010065     MOVE WS-RESULTOUT-REC-COUNT TO DBLRSLT-TRL-REC-COUNT
+010066     MOVE WS-OUTPUT-HASH-TOTAL TO DBLRSLT-TRL-HASH-TOTAL
+010067     WRITE DBLRSLT-RECORD.
+010068 2500-WRITE-TRAILER-EXIT.
+010069     EXIT.
+010070*
+010071******************************************************************
+010072*    8000-INQUIRY-CORRECTION
+010073*    BEFORE THE RUN'S OUTPUT IS FINALIZED, LETS THE OPERATOR PULL
+010074*    UP ANY SUBMITTED TRANSACTION BY ITS TRANIN SEQUENCE NUMBER,
+010075*    CORRECT ITS WS-NUMBER, AND HAVE THE RECOMPUTED WS-RESULT
+010076*    WRITTEN TO RESULTOUT AND LOGGED TO THE AUDIT JOURNAL.
+010077******************************************************************
+010078 8000-INQUIRY-CORRECTION SECTION.
+010079     IF WS-RESULT-SEEN
+010080         DISPLAY "DBL100 - LAST SEQUENCE NUMBER WRITTEN: "
+010081             WS-LAST-SEQUENCE-NO
+010082         DISPLAY "DBL100 - ENTER SEQUENCE NUMBER TO CORRECT "
+010082             "(0 = NONE): "
+010083         ACCEPT WS-INQUIRY-SEQ-NO
+010084         IF WS-INQUIRY-SEQ-NO NOT = ZERO
+010085             PERFORM 8050-LOCATE-TRANSACTION
+010086                 THRU 8050-LOCATE-TRANSACTION-EXIT
+010087             IF WS-SEQ-FOUND
+010088                 PERFORM 8100-ACCEPT-CORRECTION
+010088                     THRU 8100-ACCEPT-CORRECTION-EXIT
+010089             ELSE
+010090                 DISPLAY "DBL100 - SEQUENCE NUMBER "
+010090                     WS-INQUIRY-SEQ-NO
+010091                     " NOT FOUND ON RESULTOUT - IGNORED"
+010092             END-IF
+010093         END-IF
+010094     END-IF.
+010095 8000-INQUIRY-CORRECTION-EXIT.
+010096     EXIT.
+010097*
+010098******************************************************************
+010099*    8050-LOCATE-TRANSACTION
+010100*    REWINDS RESULTOUT AND SCANS ITS DETAIL RECORDS FOR THE
+010101*    OPERATOR-SUPPLIED SEQUENCE NUMBER, CAPTURING THE ORIGINAL
+010102*    WS-NUMBER, WS-RESULT, AND OPERATION CODE IF FOUND.
+010103******************************************************************
+010104 8050-LOCATE-TRANSACTION SECTION.
+010105     MOVE "N" TO WS-SEQ-FOUND-SWITCH
+010106     MOVE "N" TO WS-RESULTOUT-EOF-SWITCH
+010107     CLOSE RESULTOUT
+010108     OPEN INPUT RESULTOUT
+010109     IF WS-RESULTOUT-STATUS NOT = "00"
+010110         DISPLAY "DBL100 - UNABLE TO REOPEN RESULTOUT FOR INQUIRY"
+010111             " - STATUS " WS-RESULTOUT-STATUS
+010112         MOVE 16 TO RETURN-CODE
+010113         STOP RUN
+010114     END-IF
+010115     PERFORM 8051-SCAN-ONE-RESULTOUT-RECORD
+010116         THRU 8051-SCAN-ONE-RESULTOUT-RECORD-EXIT
+010117         UNTIL WS-RESULTOUT-EOF OR WS-SEQ-FOUND
+010118     CLOSE RESULTOUT
+010119     OPEN EXTEND RESULTOUT
+010120     IF WS-RESULTOUT-STATUS NOT = "00"
+010121         DISPLAY "DBL100 - UNABLE TO REOPEN RESULTOUT FOR EXTEND "
+010122             "- STATUS " WS-RESULTOUT-STATUS
+010123         MOVE 16 TO RETURN-CODE
+010124         STOP RUN
+010125     END-IF.
+010126 8050-LOCATE-TRANSACTION-EXIT.
+010127     EXIT.
+010128*
+010129 8051-SCAN-ONE-RESULTOUT-RECORD SECTION.
+010130     READ RESULTOUT
+010131         AT END
+010132             SET WS-RESULTOUT-EOF TO TRUE
+010133         NOT AT END
+010133             IF DBLRSLT-IS-DETAIL
+010134                 AND DBLRSLT-SEQUENCE-NO = WS-INQUIRY-SEQ-NO
+010135                 MOVE DBLRSLT-SEQUENCE-NO TO WS-TARGET-SEQUENCE-NO
+010136                 MOVE DBLRSLT-NUMBER      TO WS-TARGET-NUMBER
+010137                 MOVE DBLRSLT-RESULT      TO WS-TARGET-RESULT
+010138                 MOVE DBLRSLT-OP-CODE     TO WS-TARGET-OP-CODE
+010139                 MOVE DBLRSLT-MARKUP-PCT  TO WS-TARGET-MARKUP-PCT
+010140                 SET WS-SEQ-FOUND TO TRUE
+010141             END-IF
+010142     END-READ.
+010143 8051-SCAN-ONE-RESULTOUT-RECORD-EXIT.
+010144     EXIT.
+010145*
+010145******************************************************************
+010145*    8060-RESCAN-RESULT-RANGE
+010145*    AFTER A CORRECTION CHANGES A RESULTOUT RECORD'S WS-RESULT,
+010145*    RE-SCANS EVERY DETAIL RECORD TO RE-DERIVE THE TRUE
+010145*    WS-RESULT-MIN/WS-RESULT-MAX, SINCE THE CORRECTED RECORD MAY
+010145*    HAVE BEEN THE ONLY ONE HOLDING THE OLD MIN OR MAX.
+010145******************************************************************
+010145 8060-RESCAN-RESULT-RANGE SECTION.
+010145     MOVE "N" TO WS-RESULTOUT-EOF-SWITCH
+010145     MOVE "N" TO WS-MINMAX-SWITCH
+010145     CLOSE RESULTOUT
+010145     OPEN INPUT RESULTOUT
+010145     IF WS-RESULTOUT-STATUS NOT = "00"
+010145         DISPLAY "DBL100 - UNABLE TO REOPEN RESULTOUT FOR RESCAN"
+010145             " - STATUS " WS-RESULTOUT-STATUS
+010145         MOVE 16 TO RETURN-CODE
+010145         STOP RUN
+010145     END-IF
+010145     PERFORM 8061-SCAN-ONE-RESULTOUT-MINMAX
+010145         THRU 8061-SCAN-ONE-RESULTOUT-MINMAX-EXIT
+010145         UNTIL WS-RESULTOUT-EOF
+010145     CLOSE RESULTOUT
+010145     OPEN EXTEND RESULTOUT
+010145     IF WS-RESULTOUT-STATUS NOT = "00"
+010145         DISPLAY "DBL100 - UNABLE TO REOPEN RESULTOUT FOR EXTEND "
+010145             "AFTER MIN/MAX RESCAN - STATUS " WS-RESULTOUT-STATUS
+010145         MOVE 16 TO RETURN-CODE
+010145         STOP RUN
+010145     END-IF.
+010145 8060-RESCAN-RESULT-RANGE-EXIT.
+010145     EXIT.
+010145*
+010145******************************************************************
+010145*    8061-SCAN-ONE-RESULTOUT-MINMAX
+010145*    READS ONE RESULTOUT RECORD, SUBSTITUTING THE JUST-ACCEPTED
+010145*    WS-CORRECTED-RESULT FOR THE DETAIL RECORD THE CORRECTION
+010145*    REPLACES SO EACH ORIGINAL SEQUENCE NUMBER CONTRIBUTES ITS
+010145*    CURRENT VALUE EXACTLY ONCE. THE APPENDED "C" RECORD ITSELF
+010145*    IS SKIPPED, HAVING ALREADY BEEN ACCOUNTED FOR THIS WAY.
+010145******************************************************************
+010145 8061-SCAN-ONE-RESULTOUT-MINMAX SECTION.
+010145     READ RESULTOUT
+010145         AT END
+010145             SET WS-RESULTOUT-EOF TO TRUE
+010145         NOT AT END
+010145             IF DBLRSLT-IS-DETAIL
+010145                 IF DBLRSLT-SEQUENCE-NO = WS-TARGET-SEQUENCE-NO
+010145                     MOVE WS-CORRECTED-RESULT TO WS-SCAN-RESULT
+010145                 ELSE
+010145                     MOVE DBLRSLT-RESULT TO WS-SCAN-RESULT
+010145                 END-IF
+010145                 IF WS-MINMAX-SEEN
+010145                     IF WS-SCAN-RESULT < WS-RESULT-MIN
+010145                         MOVE WS-SCAN-RESULT TO WS-RESULT-MIN
+010145                     END-IF
+010145                     IF WS-SCAN-RESULT > WS-RESULT-MAX
+010145                         MOVE WS-SCAN-RESULT TO WS-RESULT-MAX
+010145                     END-IF
+010145                 ELSE
+010145                     MOVE WS-SCAN-RESULT TO WS-RESULT-MIN
+010145                     MOVE WS-SCAN-RESULT TO WS-RESULT-MAX
+010145                     SET WS-MINMAX-SEEN TO TRUE
+010145                 END-IF
+010145             END-IF
+010145     END-READ.
+010145 8061-SCAN-ONE-RESULTOUT-MINMAX-EXIT.
+010145     EXIT.
+010145*
+010146******************************************************************
+010147*    8100-ACCEPT-CORRECTION
+010148*    ACCEPTS THE CORRECTED WS-NUMBER, RECOMPUTES WS-RESULT USING
+010148*    THE LOCATED TRANSACTION'S OPERATION CODE, AND WRITES THE
+010149*    CORRECTION RECORD AND ITS AUDIT ENTRY.
+010150******************************************************************
+010151 8100-ACCEPT-CORRECTION SECTION.
+010152     DISPLAY "DBL100 - SEQUENCE " WS-TARGET-SEQUENCE-NO
+010153         " CURRENT WS-NUMBER: " WS-TARGET-NUMBER
+010154         " CURRENT WS-RESULT: " WS-TARGET-RESULT
+010155     DISPLAY "DBL100 - ENTER CORRECTED WS-NUMBER: "
+010156     ACCEPT WS-CORRECTION-INPUT
+010157     IF WS-CORRECTION-INPUT IS NOT NUMERIC
+010158         DISPLAY "DBL100 - CORRECTED VALUE NOT NUMERIC - "
+010158             "CORRECTION IGNORED"
+010159     ELSE
+010160         PERFORM 8200-RECOMPUTE-CORRECTION
+010161             THRU 8200-RECOMPUTE-CORRECTION-EXIT
+010162         IF NOT WS-COMPUTE-OVERFLOW
+010163             MOVE "C" TO DBLRSLT-REC-TYPE
+010164             MOVE WS-TARGET-SEQUENCE-NO TO DBLRSLT-SEQUENCE-NO
+010165             MOVE WS-CORRECTED-NUMBER TO DBLRSLT-NUMBER
+010166             MOVE WS-CORRECTED-RESULT TO DBLRSLT-RESULT
+010167             MOVE WS-TARGET-OP-CODE TO DBLRSLT-OP-CODE
+010168             MOVE WS-TARGET-MARKUP-PCT TO DBLRSLT-MARKUP-PCT
+010169             WRITE DBLRSLT-RECORD
+010170             ADD 1 TO WS-RESULTOUT-REC-COUNT
+010171             ADD WS-CORRECTED-NUMBER TO WS-OUTPUT-HASH-TOTAL
+010171             SUBTRACT WS-TARGET-NUMBER FROM WS-OUTPUT-HASH-TOTAL
+010172             ADD WS-CORRECTED-RESULT TO WS-RESULT-SUM
+010172             SUBTRACT WS-TARGET-RESULT FROM WS-RESULT-SUM
+010173             PERFORM 8060-RESCAN-RESULT-RANGE
+010173                 THRU 8060-RESCAN-RESULT-RANGE-EXIT
+010179             MOVE WS-CORRECTED-NUMBER TO WS-NUMBER
+010180             MOVE WS-CORRECTED-RESULT TO WS-RESULT
+010181             MOVE "C" TO WS-AUDIT-ACTION-CODE
+010182             PERFORM 6000-WRITE-AUDIT
+010183                 THRU 6000-WRITE-AUDIT-EXIT
+010184         END-IF
+010185     END-IF.
+010186 8100-ACCEPT-CORRECTION-EXIT.
+010187     EXIT.
+010188*
+010189******************************************************************
+010190*    8200-RECOMPUTE-CORRECTION
+010191*    REAPPLIES THE LOCATED TRANSACTION'S OPERATION CODE TO THE
+010191*    CORRECTED WS-NUMBER.
+010192******************************************************************
+010193 8200-RECOMPUTE-CORRECTION SECTION.
+010194     MOVE "N" TO WS-OVERFLOW-SWITCH
+010195     EVALUATE TRUE
+010196         WHEN WS-TARGET-OP-TRIPLE
+010197             COMPUTE WS-CORRECTED-RESULT =
+010198                 WS-CORRECTED-NUMBER * 3
+010199                 ON SIZE ERROR
+010200                     SET WS-COMPUTE-OVERFLOW TO TRUE
+010201             END-COMPUTE
+010202         WHEN WS-TARGET-OP-MARKUP
+010203             COMPUTE WS-CORRECTED-RESULT =
+010204                 WS-CORRECTED-NUMBER +
+010204                 ((WS-CORRECTED-NUMBER *
+010204                     WS-TARGET-MARKUP-PCT) / 100)
+010205                 ON SIZE ERROR
+010206                     SET WS-COMPUTE-OVERFLOW TO TRUE
+010207             END-COMPUTE
+010208         WHEN OTHER
+010209             COMPUTE WS-CORRECTED-RESULT =
+010210                 WS-CORRECTED-NUMBER * 2
+010211                 ON SIZE ERROR
+010212                     SET WS-COMPUTE-OVERFLOW TO TRUE
+010213             END-COMPUTE
+010214     END-EVALUATE
+010215     IF WS-COMPUTE-OVERFLOW
+010216         MOVE WS-TARGET-SEQUENCE-NO TO DBLERR-SEQUENCE-NO
+010217         MOVE WS-CORRECTED-NUMBER TO DBLERR-NUMBER
+010218         MOVE WS-TARGET-OP-CODE TO DBLERR-OP-CODE
+010219         MOVE "WS-RESULT EXCEEDED PIC 9(07) CAPACITY"
+010220             TO DBLERR-REASON-TEXT
+010221         WRITE DBLERR-RECORD
+010222         ADD 1 TO WS-RECORDS-OVERFLOWED
+010223         DISPLAY "DBL100 - CORRECTION OVERFLOWED - IGNORED"
+010224     END-IF.
+010225 8200-RECOMPUTE-CORRECTION-EXIT.
+010226     EXIT.
+010227*
+010228******************************************************************
+010229*    100-INPUT-NUMBER
+010230*    VALIDATES THE CURRENT TRANSACTION'S NUMBER AND, IF VALID,
+010231*    MOVES IT INTO WS-NUMBER. RETAINED FROM THE ORIGINAL
+010232*    INTERACTIVE VERSION AS THE SINGLE POINT WHERE A
+010233*    TRANSACTION'S WS-NUMBER IS ESTABLISHED. A BLANK, NON-NUMERIC,
+010234*    OR NEGATIVE VALUE IS LOGGED TO EXCPFILE AND REJECTED RATHER
+010235*    THAN STOPPING THE RUN.
+010236******************************************************************
+010237 100-INPUT-NUMBER SECTION.
+010238     SET WS-TRANSACTION-VALID TO TRUE
+010239     IF DBLTRAN-NUMBER IS NOT NUMERIC
+010240         MOVE "01" TO DBLEXC-REASON-CODE
+010241         MOVE "NON-NUMERIC OR BLANK WS-NUMBER VALUE"
+010242             TO DBLEXC-REASON-TEXT
+010243         PERFORM 100-REJECT-TRANSACTION
+010244             THRU 100-REJECT-TRANSACTION-EXIT
+010245     ELSE
+010246         IF DBLTRAN-NUMBER < ZERO
+010247             MOVE "02" TO DBLEXC-REASON-CODE
+010248             MOVE "NEGATIVE WS-NUMBER VALUE"
+010249                 TO DBLEXC-REASON-TEXT
+010250             PERFORM 100-REJECT-TRANSACTION
+010251                 THRU 100-REJECT-TRANSACTION-EXIT
+010252         ELSE
+010253             MOVE DBLTRAN-NUMBER TO WS-NUMBER
+010254         END-IF
+010255     END-IF.
+010256 100-INPUT-NUMBER-EXIT.
+010257     EXIT.
+010258*
+010259******************************************************************
+010260*    100-REJECT-TRANSACTION
+010261*    WRITES ONE EXCEPTION RECORD FOR A REJECTED TRANSACTION AND
+010262*    MARKS THE CURRENT TRANSACTION INVALID SO 2000-PROCESS-FILE
+010263*    SKIPS IT.
+010264******************************************************************
+010265 100-REJECT-TRANSACTION SECTION.
+010266     SET WS-TRANSACTION-INVALID TO TRUE
+010267     ADD 1 TO WS-RECORDS-REJECTED
+010268     MOVE WS-RECORDS-READ TO DBLEXC-SEQUENCE-NO
+010269     MOVE DBLTRAN-NUMBER-X TO DBLEXC-RAW-VALUE
+010270     WRITE DBLEXC-RECORD.
+010271 100-REJECT-TRANSACTION-EXIT.
+010272     EXIT.
+010273*
+010274******************************************************************
+010275*    9000-TERMINATE
+010276*    WRITES THE RESULTOUT TRAILER, RECONCILES THE RUN, CLOSES THE
+010276*    FILES, AND DISPLAYS THE FINAL COUNTS.
+010277******************************************************************
+010278 9000-TERMINATE SECTION.
+010279     PERFORM 8000-INQUIRY-CORRECTION
+010280         THRU 8000-INQUIRY-CORRECTION-EXIT
+010281     PERFORM 2500-WRITE-TRAILER
+010282         THRU 2500-WRITE-TRAILER-EXIT
+010283     PERFORM 9100-RECONCILE
+010284         THRU 9100-RECONCILE-EXIT
+010285     CLOSE TRANIN
+010286     CLOSE RESULTOUT
+010287     CLOSE EXCPFILE
+010288     CLOSE AUDITFILE
+010289     CLOSE CKPTFILE
+010290     CLOSE ERRFILE
+010291     DISPLAY "DBL100 - RECORDS READ:    " WS-RECORDS-READ
+010292     DISPLAY "DBL100 - RECORDS WRITTEN: " WS-RECORDS-WRITTEN
+010293     DISPLAY "DBL100 - RECORDS REJECTED:" WS-RECORDS-REJECTED
+010294     PERFORM 9200-SUMMARY-REPORT
+010295         THRU 9200-SUMMARY-REPORT-EXIT.
+010296 9000-TERMINATE-EXIT.
+010297     EXIT.
+010298*
+010299******************************************************************
+010300*    9200-SUMMARY-REPORT
+010301*    DISPLAYS THE END-OF-RUN SUMMARY - RECORDS PROCESSED, RECORDS
+010302*    REJECTED, AND THE MINIMUM, MAXIMUM, AND AVERAGE WS-RESULT
+010303*    OVER THE RUN.
+010304******************************************************************
+010305 9200-SUMMARY-REPORT SECTION.
+010306     DISPLAY "DBL100 - -------- SUMMARY REPORT --------"
+010307     DISPLAY "DBL100 - RECORDS PROCESSED: " WS-RECORDS-READ
+010308     DISPLAY "DBL100 - RECORDS REJECTED:  " WS-RECORDS-REJECTED
+010309     DISPLAY "DBL100 - RECORDS OVERFLOWED:" WS-RECORDS-OVERFLOWED
+010310     IF WS-RESULT-SEEN
+010311         DIVIDE WS-RESULT-SUM BY WS-RECORDS-WRITTEN
+010312             GIVING WS-RESULT-AVERAGE
+010313         DISPLAY "DBL100 - MINIMUM WS-RESULT: " WS-RESULT-MIN
+010314         DISPLAY "DBL100 - MAXIMUM WS-RESULT: " WS-RESULT-MAX
+010315         DISPLAY "DBL100 - AVERAGE WS-RESULT: " WS-RESULT-AVERAGE
+010316     ELSE
+010317         DISPLAY "DBL100 - NO TRANSACTIONS WERE COMPUTED"
+010318     END-IF.
+010319 9200-SUMMARY-REPORT-EXIT.
+010320     EXIT.
+010321*
+010322******************************************************************
+010323*    9100-RECONCILE
+010324*    COMPARES THE DETAIL COUNT AND HASH TOTAL THIS PROGRAM
+010324*    ACTUALLY PROCESSED AGAINST THE TRANIN TRAILER'S CONTROL
+010325*    TOTALS. A MISMATCH MEANS THE INPUT FILE WAS TRUNCATED OR
+010326*    CORRUPTED, SO THE RUN IS FLAGGED BAD FOR THE NEXT JOB STEP.
+010327******************************************************************
+010328 9100-RECONCILE SECTION.
+010329     IF WS-RECORDS-READ = WS-EXPECTED-REC-COUNT
+010330         AND WS-INPUT-HASH-TOTAL = WS-EXPECTED-HASH-TOTAL
+010331         SET WS-RUN-IS-GOOD TO TRUE
+010332         DISPLAY "DBL100 - RUN RECONCILED OK"
+010333     ELSE
+010334         SET WS-RUN-IS-BAD TO TRUE
+010335         DISPLAY "DBL100 - RECONCILIATION FAILURE - TRANIN "
+010336             "TRAILER DID NOT MATCH RECORDS PROCESSED"
+010337         DISPLAY "DBL100 -   EXPECTED COUNT: "
+010338             WS-EXPECTED-REC-COUNT " ACTUAL: " WS-RECORDS-READ
+010339         DISPLAY "DBL100 -   EXPECTED HASH:  "
+010340             WS-EXPECTED-HASH-TOTAL " ACTUAL HASH:  "
+010341             WS-INPUT-HASH-TOTAL
+010342         MOVE 8 TO RETURN-CODE
+010343     END-IF.
+010344 9100-RECONCILE-EXIT.
+010345     EXIT.
+010346*
+010347******************************************************************
+010348*    9900-ABEND
+010349*    REPORTS A STRUCTURAL FILE ERROR THAT MAKES THE RUN'S
+010349*    CONTROL TOTALS UNTRUSTWORTHY AND ENDS THE RUN IMMEDIATELY.
+010350*    CALLED ONLY FROM POINTS IN THE PROGRAM WHERE ALL SIX FILES
+010351*    ARE ALREADY KNOWN TO BE OPEN.
+010352******************************************************************
+010353 9900-ABEND SECTION.
+010354     CLOSE TRANIN
+010355     CLOSE RESULTOUT
+010355     CLOSE EXCPFILE
+010356     CLOSE AUDITFILE
+010357     CLOSE CKPTFILE
+010358     CLOSE ERRFILE
+010359     MOVE 16 TO RETURN-CODE
+010360     STOP RUN.
+010361 9900-ABEND-EXIT.
+010362     EXIT.
