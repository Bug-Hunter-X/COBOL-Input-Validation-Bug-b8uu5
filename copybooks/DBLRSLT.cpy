@@ -0,0 +1,44 @@
+000100******************************************************************
+000200*    DBLRSLT.CPY
+000300*    RESULT RECORD LAYOUT FOR THE DOUBLER BATCH OUTPUT FILE.
+000400*    MIRRORS DBLTRAN.CPY'S HEADER/DETAIL/TRAILER STRUCTURE SO THE
+000500*    OUTPUT FILE CARRIES ITS OWN CONTROL TOTALS FOR DOWNSTREAM
+000600*    RECONCILIATION.
+000700*
+000800*    MODIFICATION HISTORY
+000900*    DATE       INIT  DESCRIPTION
+001000*    ---------  ----  -----------------------------------------
+001100*    2026-08-09 JRM   ORIGINAL COPYBOOK - BATCH RESULT RECORD.
+001200*    2026-08-09 JRM   ADDED REC-TYPE AND HEADER/TRAILER REDEFINES
+001300*                     FOR RUN RECONCILIATION CONTROL TOTALS.
+001310*    2026-08-09 JRM   ADDED DBLRSLT-IS-CORRECTION SO AN OPERATOR
+001320*                     CORRECTION MADE BEFORE THE RUN IS FINALIZED
+001330*                     CAN BE TOLD APART FROM AN ORIGINAL DETAIL.
+001340*    2026-08-09 JRM   ADDED DBLRSLT-SEQUENCE-NO, DBLRSLT-OP-CODE,
+001350*                     AND DBLRSLT-MARKUP-PCT TO EVERY DETAIL
+001355*                     RECORD SO THE INQUIRY/CORRECTION STEP CAN
+001360*                     LOCATE ANY TRANSACTION IN THE RUN BY ITS
+001370*                     ORIGINAL TRANIN SEQUENCE NUMBER AND REAPPLY
+001380*                     ITS ORIGINAL FORMULA, NOT JUST THE LAST ONE
+001390*                     WRITTEN.
+001400******************************************************************
+001500 01  DBLRSLT-RECORD.
+001600     05  DBLRSLT-REC-TYPE        PIC X(01).
+001700         88  DBLRSLT-IS-HEADER       VALUE "H".
+001800         88  DBLRSLT-IS-DETAIL       VALUE "D".
+001900         88  DBLRSLT-IS-TRAILER      VALUE "T".
+001910         88  DBLRSLT-IS-CORRECTION   VALUE "C".
+002000     05  DBLRSLT-DETAIL-AREA.
+002010         10  DBLRSLT-SEQUENCE-NO     PIC 9(09) COMP.
+002100         10  DBLRSLT-NUMBER          PIC 9(05).
+002200         10  DBLRSLT-RESULT          PIC 9(07).
+002210         10  DBLRSLT-OP-CODE         PIC X(01).
+002220         10  DBLRSLT-MARKUP-PCT      PIC 9(05).
+002300         10  FILLER                  PIC X(57).
+002400     05  DBLRSLT-HEADER-AREA REDEFINES DBLRSLT-DETAIL-AREA.
+002500         10  DBLRSLT-HDR-RUN-DATE    PIC 9(08).
+002600         10  FILLER                  PIC X(71).
+002700     05  DBLRSLT-TRAILER-AREA REDEFINES DBLRSLT-DETAIL-AREA.
+002800         10  DBLRSLT-TRL-REC-COUNT   PIC 9(09) COMP.
+002900         10  DBLRSLT-TRL-HASH-TOTAL  PIC 9(11) COMP.
+003000         10  FILLER                  PIC X(67).
