@@ -0,0 +1,23 @@
+000100******************************************************************
+000200*    DBLAUD.CPY
+000300*    AUDIT JOURNAL RECORD LAYOUT. ONE RECORD IS WRITTEN FOR EVERY
+000400*    ACCEPT/COMPUTE CYCLE SO A GIVEN DAY'S WS-NUMBER/WS-RESULT
+000500*    PAIRS CAN BE RECONSTRUCTED AND DEFENDED DURING A
+000600*    RECONCILIATION DISPUTE.
+000700*
+000800*    MODIFICATION HISTORY
+000900*    DATE       INIT  DESCRIPTION
+001000*    ---------  ----  -----------------------------------------
+001100*    2026-08-09 JRM   ORIGINAL COPYBOOK - AUDIT JOURNAL RECORD.
+001200******************************************************************
+001300 01  DBLAUD-RECORD.
+001400     05  DBLAUD-TIMESTAMP.
+001500         10  DBLAUD-DATE         PIC 9(08).
+001600         10  DBLAUD-TIME         PIC 9(08).
+001700     05  DBLAUD-OPERATOR-ID      PIC X(08).
+001800     05  DBLAUD-NUMBER           PIC S9(05).
+001900     05  DBLAUD-RESULT           PIC 9(07).
+002000     05  DBLAUD-ACTION-CODE      PIC X(01).
+002100         88  DBLAUD-IS-ORIGINAL      VALUE "O".
+002200         88  DBLAUD-IS-CORRECTED     VALUE "C".
+002300     05  FILLER                  PIC X(40).
