@@ -0,0 +1,60 @@
+000100******************************************************************
+000200*    DBLTRAN.CPY
+000300*    TRANSACTION RECORD LAYOUT FOR THE DOUBLER BATCH INPUT FILE.
+000400*    THE FILE CARRIES A LEADING HEADER RECORD, ONE DETAIL RECORD
+000500*    PER WS-NUMBER VALUE TO BE PROCESSED, AND A TRAILING TRAILER
+000600*    RECORD CARRYING THE DETAIL RECORD COUNT AND A HASH TOTAL OF
+000700*    WS-NUMBER FOR RUN RECONCILIATION.
+000710*
+000720*    THIS LAYOUT IS SHARED WITH THE UPSTREAM EXTRACT JOB THAT
+000730*    BUILDS TRANIN, SO DBL100 CAN PROCESS THE EXTRACT STRAIGHT
+000740*    THROUGH WITHOUT AN INTERMEDIATE CONVERSION STEP. ANY JOB
+000750*    THAT PRODUCES TRANIN MUST COPY THIS MEMBER RATHER THAN
+000760*    HARD-CODING THE RECORD LAYOUT.
+000800*
+000900*    MODIFICATION HISTORY
+001000*    DATE       INIT  DESCRIPTION
+001100*    ---------  ----  -----------------------------------------
+001200*    2026-08-09 JRM   ORIGINAL COPYBOOK - BATCH TRANSACTION REC.
+001300*    2026-08-09 JRM   ADDED REC-TYPE AND HEADER/TRAILER REDEFINES
+001400*                     FOR RUN RECONCILIATION CONTROL TOTALS.
+001410*    2026-08-09 JRM   MADE DBLTRAN-NUMBER SIGNED SO A NEGATIVE
+001420*                     VALUE FROM THE UPSTREAM EXTRACT CAN BE
+001430*                     DETECTED RATHER THAN MISREAD AS UNSIGNED.
+001440*                     ADDED AN ALPHANUMERIC REDEFINE SO A BAD
+001450*                     VALUE CAN BE LOGGED EVEN WHEN NOT NUMERIC.
+001460*    2026-08-09 JRM   ADDED DBLTRAN-OP-CODE AND
+001470*                     DBLTRAN-MARKUP-PCT SO EACH TRANSACTION CAN
+001480*                     CARRY ITS OWN WS-RESULT FORMULA.
+001490*    2026-08-09 JRM   DOCUMENTED THIS MEMBER AS THE SHARED LAYOUT
+001491*                     BETWEEN THE UPSTREAM EXTRACT AND DBL100 FOR
+001492*                     STRAIGHT-THROUGH PROCESSING.
+001493*    2026-08-09 JRM   WIDENED DBLTRAN-MARKUP-PCT TO PIC 9(05) SO A
+001494*                     LARGE MARKUP AGAINST A LARGE WS-NUMBER CAN
+001495*                     ACTUALLY DRIVE WS-RESULT PAST PIC 9(07),
+001496*                     WHICH EXERCISES THE OVERFLOW GUARD IN
+001497*                     3000-COMPUTE-RESULT RATHER THAN LEAVING IT
+001498*                     UNREACHABLE.
+001500******************************************************************
+001600 01  DBLTRAN-RECORD.
+001700     05  DBLTRAN-REC-TYPE        PIC X(01).
+001800         88  DBLTRAN-IS-HEADER       VALUE "H".
+001900         88  DBLTRAN-IS-DETAIL       VALUE "D".
+002000         88  DBLTRAN-IS-TRAILER      VALUE "T".
+002100     05  DBLTRAN-DETAIL-AREA.
+002200         10  DBLTRAN-NUMBER          PIC S9(05).
+002210         10  DBLTRAN-NUMBER-X REDEFINES DBLTRAN-NUMBER
+002220                                     PIC X(05).
+002230         10  DBLTRAN-OP-CODE         PIC X(01).
+002240             88  DBLTRAN-OP-DOUBLE       VALUE "1".
+002250             88  DBLTRAN-OP-TRIPLE       VALUE "2".
+002260             88  DBLTRAN-OP-MARKUP       VALUE "3".
+002270         10  DBLTRAN-MARKUP-PCT      PIC 9(05).
+002300         10  FILLER                  PIC X(68).
+002400     05  DBLTRAN-HEADER-AREA REDEFINES DBLTRAN-DETAIL-AREA.
+002500         10  DBLTRAN-HDR-RUN-DATE    PIC 9(08).
+002600         10  FILLER                  PIC X(71).
+002700     05  DBLTRAN-TRAILER-AREA REDEFINES DBLTRAN-DETAIL-AREA.
+002800         10  DBLTRAN-TRL-REC-COUNT   PIC 9(09) COMP.
+002900         10  DBLTRAN-TRL-HASH-TOTAL  PIC 9(11) COMP.
+003000         10  FILLER                  PIC X(67).
