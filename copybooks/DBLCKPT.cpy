@@ -0,0 +1,34 @@
+000100******************************************************************
+000200*    DBLCKPT.CPY
+000300*    CHECKPOINT RECORD LAYOUT. A RECORD IS APPENDED EVERY
+000400*    WS-CHECKPOINT-INTERVAL DETAIL RECORDS SO A RESTARTED RUN CAN
+000500*    RESUME RIGHT AFTER THE LAST COMMITTED RECORD INSTEAD OF
+000600*    REPROCESSING THE WHOLE BATCH.
+000700*
+000800*    MODIFICATION HISTORY
+000900*    DATE       INIT  DESCRIPTION
+001000*    ---------  ----  -----------------------------------------
+001100*    2026-08-09 JRM   ORIGINAL COPYBOOK - CHECKPOINT RECORD.
+001150*    2026-08-09 JRM   ADDED THE RUNNING MIN/MAX/SUM OF WS-RESULT
+001160*                     SO A RESTARTED RUN'S SUMMARY REPORT COVERS
+001170*                     THE RECORDS COMMITTED BEFORE THE FAILURE.
+001180*    2026-08-09 JRM   ADDED THE OVERFLOW COUNT SO A RESTARTED RUN
+001190*                     DOES NOT LOSE TRACK OF ENTRIES ROUTED TO
+001195*                     ERRFILE BEFORE THE FAILURE.
+001196*    2026-08-09 JRM   MADE DBLCKPT-INPUT-HASH SIGNED SO A RUNNING
+001197*                     INPUT HASH THAT IS NEGATIVE AT CHECKPOINT
+001198*                     TIME (POSSIBLE NOW THAT NEGATIVE WS-NUMBER
+001199*                     VALUES ARE ADDED IN RATHER THAN EXCLUDED)
+001199*                     SURVIVES A RESTART INTACT.
+001200******************************************************************
+001300 01  DBLCKPT-RECORD.
+001400     05  DBLCKPT-REC-COUNT       PIC 9(09) COMP.
+001500     05  DBLCKPT-REJECTED-COUNT  PIC 9(09) COMP.
+001600     05  DBLCKPT-WRITTEN-COUNT   PIC 9(09) COMP.
+001700     05  DBLCKPT-INPUT-HASH      PIC S9(11) COMP.
+001800     05  DBLCKPT-OUTPUT-HASH     PIC 9(11) COMP.
+001810     05  DBLCKPT-RESULT-MIN      PIC 9(07).
+001820     05  DBLCKPT-RESULT-MAX      PIC 9(07).
+001830     05  DBLCKPT-RESULT-SUM      PIC 9(13) COMP.
+001840     05  DBLCKPT-OVERFLOW-COUNT  PIC 9(09) COMP.
+001900     05  FILLER                  PIC X(14).
