@@ -0,0 +1,22 @@
+000100******************************************************************
+000200*    DBLERR.CPY
+000300*    COMPUTE-OVERFLOW RECORD LAYOUT. ONE RECORD IS WRITTEN FOR
+000400*    EVERY TRANSACTION WHOSE WS-RESULT WOULD NOT FIT PIC 9(07),
+000500*    CARRYING THE ORIGINAL WS-NUMBER AND THE OPERATION CODE THAT
+000600*    WAS ATTEMPTED SO THE TRANSACTION CAN BE INVESTIGATED AND
+000700*    RESUBMITTED.
+000800*
+000900*    MODIFICATION HISTORY
+001000*    DATE       INIT  DESCRIPTION
+001100*    ---------  ----  -----------------------------------------
+001200*    2026-08-09 JRM   ORIGINAL COPYBOOK - OVERFLOW ERROR RECORD.
+001300******************************************************************
+001400 01  DBLERR-RECORD.
+001500     05  DBLERR-SEQUENCE-NO     PIC 9(09) COMP.
+001600     05  DBLERR-NUMBER          PIC S9(05).
+001700     05  DBLERR-OP-CODE         PIC X(01).
+001800         88  DBLERR-OP-DOUBLE       VALUE "1".
+001900         88  DBLERR-OP-TRIPLE       VALUE "2".
+002000         88  DBLERR-OP-MARKUP       VALUE "3".
+002100     05  DBLERR-REASON-TEXT     PIC X(40).
+002200     05  FILLER                 PIC X(24).
