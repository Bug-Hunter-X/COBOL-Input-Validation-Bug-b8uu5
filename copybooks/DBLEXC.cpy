@@ -0,0 +1,20 @@
+000100******************************************************************
+000200*    DBLEXC.CPY
+000300*    EXCEPTION RECORD LAYOUT FOR THE DOUBLER BATCH EXCEPTIONS
+000400*    FILE. ONE RECORD IS WRITTEN FOR EVERY TRANSACTION REJECTED
+000500*    BY INPUT VALIDATION, SO A BAD RECORD CAN BE TRACED AND
+000600*    CORRECTED WITHOUT HALTING THE REST OF THE RUN.
+000700*
+000800*    MODIFICATION HISTORY
+000900*    DATE       INIT  DESCRIPTION
+001000*    ---------  ----  -----------------------------------------
+001100*    2026-08-09 JRM   ORIGINAL COPYBOOK - VALIDATION EXCEPTIONS.
+001200******************************************************************
+001300 01  DBLEXC-RECORD.
+001400     05  DBLEXC-SEQUENCE-NO      PIC 9(09) COMP.
+001500     05  DBLEXC-RAW-VALUE        PIC X(05).
+001600     05  DBLEXC-REASON-CODE      PIC X(02).
+001700         88  DBLEXC-NOT-NUMERIC      VALUE "01".
+001800         88  DBLEXC-IS-NEGATIVE      VALUE "02".
+001900     05  DBLEXC-REASON-TEXT      PIC X(40).
+002000     05  FILLER                  PIC X(24).
